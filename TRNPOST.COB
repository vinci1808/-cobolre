@@ -0,0 +1,368 @@
+      *> ---------------------------------------------------------------
+      *> TRNPOST - Transaction posting batch run
+      *>
+      *> Applies TRAN-FILE against ACT-FILE. ACT-FILE is indexed by
+      *> ACT-NO (req 004), so each transaction is applied with a direct
+      *> keyed READ / REWRITE against ACT-FILE in place -- no working-
+      *> storage copy of the whole master or old-master/new-master
+      *> output file is needed anymore.
+      *>
+      *> Sign convention: DEPOSIT (D) and INTEREST (I) credit the
+      *> account; WITHDRAWAL (W) and FEE (F) debit it, per the
+      *> TRANS-TYPE code table defined as 88-levels in TRAN02.COB. A
+      *> REVERSAL (R) has no fixed direction of its own -- it undoes
+      *> whatever its REF-TRANS-NO pointed at, so it posts as a debit
+      *> when the original was a credit and a credit when the original
+      *> was a debit. The original's type is resolved from an in-memory
+      *> table built as TRAN-FILE is read (3050-RECORD-TYPE-LOOKUP); a
+      *> reversal whose REF-TRANS-NO cannot be resolved this way (the
+      *> original is not in this run's TRAN-FILE, e.g. it posted in an
+      *> earlier batch) is rejected rather than guessed at. Any
+      *> TRANS-TYPE outside the code table is rejected before an
+      *> account lookup is even attempted.
+      *>
+      *> Overdraft / credit-limit enforcement: a debit that would carry
+      *> ACT-BAL below -(ACT-CREDIT-LIMIT) is not applied. The
+      *> transaction is written to TRAN-REJECT (TRANREJ.DAT) with a
+      *> reason instead, for research, and ACT-BAL is left unchanged.
+      *>
+      *> Checkpoint/restart: TRAN-FILE has no relative-record addressing
+      *> to resume from (it is LINE SEQUENTIAL), so every
+      *> WS-CHECKPOINT-INTERVAL records posted, the count of TRAN-FILE
+      *> records read so far is appended to CHECKPOINT-FILE
+      *> (TRNCHKPT.DAT) and the file is closed immediately so the
+      *> checkpoint is durable even if this run abends on the very next
+      *> record. On startup, the last (highest) checkpoint record found
+      *> is read back and that many leading TRAN-FILE records are
+      *> skipped without being reapplied.
+      *>
+      *> TRAN-FILE is not a disposable per-run batch -- ACT-FILE and
+      *> TRAN-FILE are never rotated or date-filtered anywhere in this
+      *> system (see TRIALBAL.COB's header), so TRAN-FILE is a
+      *> permanent, append-only log and the same records read by
+      *> today's run are still sitting at the front of the file for
+      *> tomorrow's run. That means the checkpoint cannot be cleared
+      *> back to zero just because a run reached end of file -- doing
+      *> so would make the next run re-post this run's entire history
+      *> from record 1. Instead, 3800-FINALIZE-CHECKPOINT writes the
+      *> final record count reached as the new checkpoint, so the next
+      *> run (whether it is a same-day restart after an abend, or the
+      *> next business day's run against a TRAN-FILE that has grown
+      *> with newly appended transactions) skips everything already
+      *> posted and applies only the records appended since. TRAN-
+      *> REJECT is opened EXTEND whenever there is a nonzero checkpoint
+      *> to resume from, for the same reason: it is this log's
+      *> permanent reject history, not a per-run scratch file.
+      *> ---------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRNPOST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACT-FILE ASSIGN TO "ACCTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACT-NO
+               FILE STATUS IS WS-ACT-STATUS.
+
+           SELECT TRAN-FILE ASSIGN TO "TRANFILE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TRAN-REJECT ASSIGN TO "TRANREJ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRJ-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "TRNCHKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "ACCT02.COB".
+
+       COPY "TRAN02.COB".
+
+       COPY "TRJ01.COB".
+
+       COPY "CHK01.COB".
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCHES.
+           05  WS-TRAN-EOF                    PIC X VALUE "N".
+               88  TRAN-EOF                    VALUE "Y".
+           05  WS-CHK-EOF                     PIC X VALUE "N".
+               88  CHK-EOF                     VALUE "Y".
+
+       01  WS-ACT-STATUS                      PIC XX VALUE SPACES.
+       01  WS-TRJ-STATUS                      PIC XX VALUE SPACES.
+       01  WS-CHK-STATUS                      PIC XX VALUE SPACES.
+
+       01  WS-RUN-DATE                        PIC X(10).
+       01  WS-RUN-DATE-NUM                    PIC 9(8).
+       01  WS-RUN-DATE-YY                     PIC 9(4).
+       01  WS-RUN-DATE-MM                     PIC 9(2).
+       01  WS-RUN-DATE-DD                     PIC 9(2).
+
+       01  WS-COUNTERS.
+           05  WS-TRAN-COUNT                  PIC 9(9) VALUE ZERO.
+           05  WS-POSTED-COUNT                PIC 9(7) VALUE ZERO.
+           05  WS-REJECT-COUNT                PIC 9(7) VALUE ZERO.
+
+       01  WS-RESTART-COUNT                   PIC 9(9) VALUE ZERO.
+       01  WS-CHECKPOINT-INTERVAL             PIC 9(5) VALUE 1000.
+
+       01  WS-DEBIT-SW                        PIC X VALUE "N".
+           88  WS-IS-DEBIT                     VALUE "Y".
+
+       01  WS-NEW-BAL                         PIC S9(9)V99.
+       01  WS-FLOOR-BAL                       PIC S9(9)V99.
+
+       01  WS-REJECT-REASON                   PIC X(40).
+
+      *> TRANS-NO -> TRANS-TYPE lookup, built as TRAN-FILE is read, so
+      *> a reversal can resolve the sign of the original it refers to
+      *> (req 009 / review fix). Populated for every record read,
+      *> including ones skipped on a checkpoint restart, so a reversal
+      *> appearing after the restart point can still resolve against
+      *> an original posted before it. Indexed by WS-TRAN-COUNT (the
+      *> row's position in this run's TRAN-FILE, not its TRANS-NO), so
+      *> it is sized to the largest run this shop expects to feed
+      *> through this job -- req 007's own checkpoint/restart scenario
+      *> is explicitly a 100,000-record run, so 50000 was not enough.
+       01  WS-TYPE-TABLE.
+           05  WS-TY-ENTRY OCCURS 150000 TIMES
+                   INDEXED BY WS-TY-IX.
+               10  WS-TY-TRANS-NO              PIC 9(5) VALUE ZERO.
+               10  WS-TY-TRANS-TYPE            PIC X VALUE SPACE.
+      *> "Y" once 3200-APPLY-TO-ACCOUNT has actually posted this row,
+      *> "N" once any reject path (3900-REJECT-TRANSACTION) has taken
+      *> it instead, "U" (unknown) if this run skipped it as already
+      *> applied by an earlier, checkpoint-interrupted run -- there is
+      *> no record of that earlier run's own post/reject outcome, so a
+      *> skipped row is optimistically treated as posted when a later
+      *> reversal resolves against it.
+               10  WS-TY-STATUS                PIC X VALUE "U".
+                   88  WS-TY-REJECTED            VALUE "N".
+
+       01  WS-FOUND-SW                        PIC X VALUE "N".
+           88  WS-FOUND                        VALUE "Y".
+
+       01  WS-ORIG-TYPE                       PIC X VALUE SPACE.
+
+       01  WS-ORIG-REJECTED-SW                PIC X VALUE "N".
+           88  WS-ORIG-WAS-REJECTED            VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 1500-LOAD-CHECKPOINT
+           PERFORM 3000-POST-TRANSACTIONS
+           PERFORM 3800-FINALIZE-CHECKPOINT
+           PERFORM 9000-WRAP-UP
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE-NUM FROM DATE YYYYMMDD
+           DIVIDE WS-RUN-DATE-NUM BY 10000 GIVING WS-RUN-DATE-YY
+           COMPUTE WS-RUN-DATE-MM =
+               FUNCTION MOD (WS-RUN-DATE-NUM / 100, 100)
+           COMPUTE WS-RUN-DATE-DD =
+               FUNCTION MOD (WS-RUN-DATE-NUM, 100)
+           STRING WS-RUN-DATE-YY   DELIMITED BY SIZE
+                  "-"              DELIMITED BY SIZE
+                  WS-RUN-DATE-MM   DELIMITED BY SIZE
+                  "-"              DELIMITED BY SIZE
+                  WS-RUN-DATE-DD   DELIMITED BY SIZE
+                  INTO WS-RUN-DATE.
+
+       1500-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHK-STATUS = "35"
+               MOVE 0 TO WS-RESTART-COUNT
+           ELSE
+               PERFORM UNTIL CHK-EOF
+                   READ CHECKPOINT-FILE
+                       AT END
+                           SET CHK-EOF TO TRUE
+                       NOT AT END
+                           MOVE CHK-TRAN-COUNT TO WS-RESTART-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           IF WS-RESTART-COUNT > 0
+               DISPLAY "TRNPOST: SKIPPING FIRST " WS-RESTART-COUNT
+                   " RECORD(S) ALREADY POSTED PER CHECKPOINT"
+           END-IF.
+
+       3000-POST-TRANSACTIONS.
+           OPEN I-O ACT-FILE
+           OPEN INPUT TRAN-FILE
+           IF WS-RESTART-COUNT > 0
+               OPEN EXTEND TRAN-REJECT
+               IF WS-TRJ-STATUS = "35"
+                   OPEN OUTPUT TRAN-REJECT
+               END-IF
+           ELSE
+               OPEN OUTPUT TRAN-REJECT
+           END-IF
+           PERFORM UNTIL TRAN-EOF
+               READ TRAN-FILE
+                   AT END
+                       SET TRAN-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-TRAN-COUNT
+                       PERFORM 3050-RECORD-TYPE-LOOKUP
+                       IF WS-TRAN-COUNT > WS-RESTART-COUNT
+                           PERFORM 3100-POST-ONE-TRANSACTION
+                           PERFORM 3700-CHECKPOINT-IF-DUE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ACT-FILE
+           CLOSE TRAN-FILE
+           CLOSE TRAN-REJECT.
+
+       3050-RECORD-TYPE-LOOKUP.
+           SET WS-TY-IX TO WS-TRAN-COUNT
+           MOVE TRANS-NO TO WS-TY-TRANS-NO (WS-TY-IX)
+           MOVE TRANS-TYPE TO WS-TY-TRANS-TYPE (WS-TY-IX).
+
+       3100-POST-ONE-TRANSACTION.
+           IF NOT TRANS-TYPE-VALID
+               MOVE SPACES TO WS-REJECT-REASON
+               STRING "INVALID TRANS-TYPE '" TRANS-TYPE "'"
+                   DELIMITED BY SIZE INTO WS-REJECT-REASON
+               PERFORM 3900-REJECT-TRANSACTION
+           ELSE
+               MOVE SPACE TO WS-ORIG-TYPE
+               IF TRANS-TYPE-REVERSAL
+                   PERFORM 3150-RESOLVE-REVERSAL-DIRECTION
+               ELSE
+                   SET WS-FOUND TO TRUE
+               END-IF
+               IF NOT WS-FOUND
+                   MOVE SPACES TO WS-REJECT-REASON
+                   IF WS-ORIG-WAS-REJECTED
+                       STRING "ORIGINAL TRANS REJECTED, REF "
+                           REF-TRANS-NO
+                           DELIMITED BY SIZE INTO WS-REJECT-REASON
+                   ELSE
+                       STRING "NO ORIGINAL FOR REVERSAL REF "
+                           REF-TRANS-NO
+                           DELIMITED BY SIZE INTO WS-REJECT-REASON
+                   END-IF
+                   PERFORM 3900-REJECT-TRANSACTION
+               ELSE
+                   MOVE TRANS-ACT-NO TO ACT-NO IN ACT-REC
+                   READ ACT-FILE
+                       INVALID KEY
+                           MOVE "ACCOUNT NOT FOUND ON ACT-FILE" TO WS-REJECT-REASON
+                           PERFORM 3900-REJECT-TRANSACTION
+                       NOT INVALID KEY
+                           PERFORM 3200-APPLY-TO-ACCOUNT
+                   END-READ
+               END-IF
+           END-IF.
+
+      *> Linear-searches the type table for REF-TRANS-NO and captures
+      *> the matched original's TRANS-TYPE into WS-ORIG-TYPE before
+      *> breaking the loop (the match index itself is not kept past
+      *> this paragraph, so it is safe to clobber with the SET below).
+      *> A match whose original was itself rejected (never actually
+      *> applied to ACT-BAL) is reported back as not-found, via
+      *> WS-ORIG-WAS-REJECTED, rather than letting the reversal resolve
+      *> a direction and post against a balance it never touched.
+       3150-RESOLVE-REVERSAL-DIRECTION.
+           MOVE "N" TO WS-FOUND-SW
+           MOVE "N" TO WS-ORIG-REJECTED-SW
+           PERFORM VARYING WS-TY-IX FROM 1 BY 1
+                   UNTIL WS-TY-IX > WS-TRAN-COUNT
+               IF WS-TY-TRANS-NO (WS-TY-IX) = REF-TRANS-NO
+                   IF WS-TY-REJECTED (WS-TY-IX)
+                       SET WS-ORIG-WAS-REJECTED TO TRUE
+                   ELSE
+                       MOVE WS-TY-TRANS-TYPE (WS-TY-IX) TO WS-ORIG-TYPE
+                       SET WS-FOUND TO TRUE
+                   END-IF
+                   SET WS-TY-IX TO WS-TRAN-COUNT
+               END-IF
+           END-PERFORM.
+
+       3200-APPLY-TO-ACCOUNT.
+           MOVE "N" TO WS-DEBIT-SW
+           IF TRANS-TYPE-WITHDRAWAL OR TRANS-TYPE-FEE
+               SET WS-IS-DEBIT TO TRUE
+           END-IF
+           IF TRANS-TYPE-REVERSAL
+               IF WS-ORIG-TYPE = "W" OR WS-ORIG-TYPE = "F"
+                   MOVE "N" TO WS-DEBIT-SW
+               ELSE
+                   SET WS-IS-DEBIT TO TRUE
+               END-IF
+           END-IF
+           IF WS-IS-DEBIT
+               COMPUTE WS-NEW-BAL = ACT-BAL IN ACT-REC - TRANS-AMT
+           ELSE
+               COMPUTE WS-NEW-BAL = ACT-BAL IN ACT-REC + TRANS-AMT
+           END-IF
+           COMPUTE WS-FLOOR-BAL = 0 - ACT-CREDIT-LIMIT IN ACT-REC
+           IF WS-IS-DEBIT AND WS-NEW-BAL < WS-FLOOR-BAL
+               MOVE SPACES TO WS-REJECT-REASON
+               STRING "CREDIT LIMIT EXCEEDED FOR ACT-NO "
+                   ACT-NO IN ACT-REC
+                   DELIMITED BY SIZE INTO WS-REJECT-REASON
+               PERFORM 3900-REJECT-TRANSACTION
+           ELSE
+               MOVE WS-NEW-BAL TO ACT-BAL IN ACT-REC
+               REWRITE ACT-REC
+               MOVE "Y" TO WS-TY-STATUS (WS-TRAN-COUNT)
+               ADD 1 TO WS-POSTED-COUNT
+           END-IF.
+
+       3700-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD (WS-TRAN-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 3750-WRITE-CHECKPOINT
+           END-IF.
+
+       3750-WRITE-CHECKPOINT.
+           OPEN EXTEND CHECKPOINT-FILE
+           IF WS-CHK-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           MOVE SPACES TO CHECKPOINT-REC
+           MOVE WS-TRAN-COUNT TO CHK-TRAN-COUNT
+           MOVE WS-RUN-DATE TO CHK-RUN-DATE
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE
+           DISPLAY "TRNPOST: CHECKPOINT WRITTEN AT RECORD " WS-TRAN-COUNT.
+
+      *> Writes the final record count reached as the new checkpoint,
+      *> replacing whatever interval checkpoint was last written
+      *> (OPEN OUTPUT here, not EXTEND, since the whole point is to
+      *> leave exactly one record behind: this run's high-water mark).
+      *> TRAN-FILE is a permanent, ever-growing log, so this mark is
+      *> what keeps the next run from reposting everything already
+      *> applied -- see the header comment.
+       3800-FINALIZE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CHECKPOINT-REC
+           MOVE WS-TRAN-COUNT TO CHK-TRAN-COUNT
+           MOVE WS-RUN-DATE TO CHK-RUN-DATE
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE.
+
+       3900-REJECT-TRANSACTION.
+           MOVE SPACES TO TRAN-REJECT-REC
+           MOVE TRAN-REC TO TRJ-ORIGINAL-REC
+           MOVE WS-REJECT-REASON TO TRJ-REJECT-REASON
+           MOVE WS-RUN-DATE TO TRJ-REJECT-DATE
+           WRITE TRAN-REJECT-REC
+           MOVE "N" TO WS-TY-STATUS (WS-TRAN-COUNT)
+           ADD 1 TO WS-REJECT-COUNT.
+
+       9000-WRAP-UP.
+           DISPLAY "TRNPOST: TRANSACTIONS READ : " WS-TRAN-COUNT
+           DISPLAY "TRNPOST: TRANSACTIONS POSTED: " WS-POSTED-COUNT
+           DISPLAY "TRNPOST: TRANSACTIONS REJECTED: " WS-REJECT-COUNT.
