@@ -0,0 +1,198 @@
+      *> ---------------------------------------------------------------
+      *> TTSUMRPT - Monthly transaction-type summary report
+      *>
+      *> Scans TRAN-FILE for the current run month (TRANS-DATE's
+      *> "YYYY-MM" prefix matched against today's year/month) and totals
+      *> TRANS-AMT by TRANS-TYPE per account, using the TRANS-TYPE code
+      *> table (88-levels in TRAN02.COB) established under the
+      *> transaction-type-validation request. ACT-FILE is then read to
+      *> drive the report in ACT-NO order, printing one line per type
+      *> that had activity for that account plus an account total.
+      *> ---------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TTSUMRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACT-FILE ASSIGN TO "ACCTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACT-NO.
+
+           SELECT TRAN-FILE ASSIGN TO "TRANFILE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TYPE-SUMMARY-RPT ASSIGN TO "TTSUMRPT.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "ACCT02.COB".
+
+       COPY "TRAN02.COB".
+
+       FD  TYPE-SUMMARY-RPT
+           LABEL RECORDS STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  SUMMARY-LINE                       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCHES.
+           05  WS-ACT-EOF                     PIC X VALUE "N".
+               88  ACT-EOF                     VALUE "Y".
+           05  WS-TRAN-EOF                    PIC X VALUE "N".
+               88  TRAN-EOF                    VALUE "Y".
+
+       01  WS-RUN-DATE-NUM                    PIC 9(8).
+       01  WS-RUN-YYYYMM                      PIC 9(6).
+
+      *> Running total per ACT-NO / TRANS-TYPE pair seen this month.
+      *> Sized for up to 5 type entries per account (one per code-table
+      *> value) across 20000 accounts -- the same per-account volume
+      *> assumption TRIALBAL.COB and DORMRPT.COB size their own
+      *> OCCURS 20000 account tables for.
+       01  WS-TYPE-TABLE.
+           05  WS-TT-ENTRY OCCURS 100000 TIMES
+                   INDEXED BY WS-TT-IX.
+               10  WS-TT-ACT-NO                PIC 9(5) VALUE ZERO.
+               10  WS-TT-TYPE                  PIC X VALUE SPACE.
+               10  WS-TT-TOTAL                 PIC S9(9)V99 VALUE ZERO.
+       01  WS-TYPE-COUNT                      PIC 9(7) VALUE ZERO.
+
+       01  WS-FOUND-SW                        PIC X VALUE "N".
+           88  WS-FOUND                        VALUE "Y".
+
+       01  WS-MATCH-IX                        PIC 9(7) VALUE ZERO.
+       01  WS-ACT-TOTAL                       PIC S9(9)V99.
+
+       01  WS-COUNTERS.
+           05  WS-ACT-COUNT                   PIC 9(7) VALUE ZERO.
+           05  WS-TRAN-COUNT                  PIC 9(7) VALUE ZERO.
+
+       01  WS-TYPE-NAME                       PIC X(12).
+
+       01  WS-HEADING-1.
+           05  FILLER                         PIC X(40)
+               VALUE "MONTHLY TRANSACTION-TYPE SUMMARY".
+       01  WS-HEADING-2.
+           05  FILLER                         PIC X(10) VALUE "ACT-NO".
+           05  FILLER                         PIC X(15) VALUE "TYPE".
+           05  FILLER                         PIC X(15) VALUE "TOTAL-AMT".
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-ACT-NO                    PIC Z(4)9.
+           05  FILLER                         PIC X(5) VALUE SPACES.
+           05  WS-D-TYPE-NAME                 PIC X(12).
+           05  FILLER                         PIC X(3) VALUE SPACES.
+           05  WS-D-TOTAL                     PIC -(8)9.99.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                         PIC X(15) VALUE SPACES.
+           05  FILLER                         PIC X(12) VALUE "ACCT TOTAL: ".
+           05  WS-T-TOTAL                     PIC -(8)9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-BUILD-TYPE-TABLE
+           PERFORM 3000-PRINT-REPORT
+           PERFORM 9000-WRAP-UP
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE-NUM FROM DATE YYYYMMDD
+           DIVIDE WS-RUN-DATE-NUM BY 100 GIVING WS-RUN-YYYYMM
+           OPEN OUTPUT TYPE-SUMMARY-RPT
+           MOVE WS-HEADING-1 TO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+           MOVE WS-HEADING-2 TO SUMMARY-LINE
+           WRITE SUMMARY-LINE.
+
+       2000-BUILD-TYPE-TABLE.
+           OPEN INPUT TRAN-FILE
+           PERFORM UNTIL TRAN-EOF
+               READ TRAN-FILE
+                   AT END
+                       SET TRAN-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-TRAN-COUNT
+                       PERFORM 2100-ACCUMULATE-IF-IN-MONTH
+               END-READ
+           END-PERFORM
+           CLOSE TRAN-FILE.
+
+       2100-ACCUMULATE-IF-IN-MONTH.
+           IF TRANS-DATE(1:4) = WS-RUN-YYYYMM(1:4)
+               AND TRANS-DATE(6:2) = WS-RUN-YYYYMM(5:2)
+               PERFORM 2200-ACCUMULATE-TYPE-TOTAL
+           END-IF.
+
+       2200-ACCUMULATE-TYPE-TOTAL.
+           MOVE "N" TO WS-FOUND-SW
+           PERFORM VARYING WS-TT-IX FROM 1 BY 1
+                   UNTIL WS-TT-IX > WS-TYPE-COUNT
+               IF WS-TT-ACT-NO (WS-TT-IX) = TRANS-ACT-NO
+                       AND WS-TT-TYPE (WS-TT-IX) = TRANS-TYPE
+                   ADD TRANS-AMT TO WS-TT-TOTAL (WS-TT-IX)
+                   SET WS-FOUND TO TRUE
+                   SET WS-TT-IX TO WS-TYPE-COUNT
+               END-IF
+           END-PERFORM
+           IF NOT WS-FOUND
+               ADD 1 TO WS-TYPE-COUNT
+               MOVE TRANS-ACT-NO TO WS-TT-ACT-NO (WS-TYPE-COUNT)
+               MOVE TRANS-TYPE   TO WS-TT-TYPE (WS-TYPE-COUNT)
+               MOVE TRANS-AMT    TO WS-TT-TOTAL (WS-TYPE-COUNT)
+           END-IF.
+
+       3000-PRINT-REPORT.
+           OPEN INPUT ACT-FILE
+           PERFORM UNTIL ACT-EOF
+               READ ACT-FILE
+                   AT END
+                       SET ACT-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-ACT-COUNT
+                       PERFORM 3100-PRINT-ACCOUNT
+               END-READ
+           END-PERFORM
+           CLOSE ACT-FILE.
+
+       3100-PRINT-ACCOUNT.
+           MOVE ZERO TO WS-ACT-TOTAL
+           PERFORM VARYING WS-TT-IX FROM 1 BY 1
+                   UNTIL WS-TT-IX > WS-TYPE-COUNT
+               IF WS-TT-ACT-NO (WS-TT-IX) = ACT-NO IN ACT-REC
+                   PERFORM 3200-PRINT-TYPE-LINE
+                   ADD WS-TT-TOTAL (WS-TT-IX) TO WS-ACT-TOTAL
+               END-IF
+           END-PERFORM
+           IF WS-ACT-TOTAL NOT = ZERO
+               MOVE WS-ACT-TOTAL TO WS-T-TOTAL
+               MOVE WS-TOTAL-LINE TO SUMMARY-LINE
+               WRITE SUMMARY-LINE
+           END-IF.
+
+       3200-PRINT-TYPE-LINE.
+           PERFORM 3210-SET-TYPE-NAME
+           MOVE ACT-NO IN ACT-REC TO WS-D-ACT-NO
+           MOVE WS-TYPE-NAME TO WS-D-TYPE-NAME
+           MOVE WS-TT-TOTAL (WS-TT-IX) TO WS-D-TOTAL
+           MOVE WS-DETAIL-LINE TO SUMMARY-LINE
+           WRITE SUMMARY-LINE.
+
+       3210-SET-TYPE-NAME.
+           EVALUATE WS-TT-TYPE (WS-TT-IX)
+               WHEN "D" MOVE "DEPOSIT"    TO WS-TYPE-NAME
+               WHEN "W" MOVE "WITHDRAWAL" TO WS-TYPE-NAME
+               WHEN "F" MOVE "FEE"        TO WS-TYPE-NAME
+               WHEN "I" MOVE "INTEREST"   TO WS-TYPE-NAME
+               WHEN "R" MOVE "REVERSAL"   TO WS-TYPE-NAME
+               WHEN OTHER MOVE "UNKNOWN"  TO WS-TYPE-NAME
+           END-EVALUATE.
+
+       9000-WRAP-UP.
+           DISPLAY "TTSUMRPT: ACCOUNTS READ    : " WS-ACT-COUNT
+           DISPLAY "TTSUMRPT: TRANSACTIONS READ: " WS-TRAN-COUNT
+           CLOSE TYPE-SUMMARY-RPT.
