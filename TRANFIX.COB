@@ -0,0 +1,76 @@
+      *> ---------------------------------------------------------------
+      *> TRANFIX - One-time TRAN-FILE numeric-field backfill
+      *>
+      *> REF-TRANS-NO was carved out of what used to be TRAN-REC's
+      *> FILLER(39) space (req 009). Every TRAN-FILE record written
+      *> before that feature went live has ASCII spaces sitting in those
+      *> bytes, not zeros -- a numeric PIC 9(n) field holding spaces is
+      *> not numeric at all, so TRNPOST's and TRIALBAL's reversal-
+      *> direction lookups run against undefined data for any legacy
+      *> transaction. This program is meant to be run once, before req
+      *> 009 is relied on, to zero out REF-TRANS-NO wherever it is not
+      *> numeric. It is safe to run more than once -- a record already
+      *> numeric is rewritten unchanged.
+      *>
+      *> TRAN-FILE is LINE SEQUENTIAL, so it is opened I-O and each
+      *> record is REWRITten in place immediately after it is read,
+      *> rather than using the old-master/new-master copy-and-rename
+      *> pattern ACTSTCHG.COB's header describes retiring -- GnuCOBOL
+      *> supports REWRITE on a LINE SEQUENTIAL file as long as the
+      *> rewritten record is the same length as the one just read,
+      *> which holds here since TRAN-REC's length never changes.
+      *> ---------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANFIX.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE ASSIGN TO "TRANFILE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "TRAN02.COB".
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRAN-STATUS                     PIC XX VALUE SPACES.
+
+       01  WS-EOF-SWITCHES.
+           05  WS-TRAN-EOF                    PIC X VALUE "N".
+               88  TRAN-EOF                    VALUE "Y".
+
+       01  WS-COUNTERS.
+           05  WS-TRAN-COUNT                  PIC 9(7) VALUE ZERO.
+           05  WS-FIXED-COUNT                 PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-FIX-TRANSACTIONS
+           PERFORM 9000-WRAP-UP
+           STOP RUN.
+
+       1000-FIX-TRANSACTIONS.
+           OPEN I-O TRAN-FILE
+           PERFORM UNTIL TRAN-EOF
+               READ TRAN-FILE
+                   AT END
+                       SET TRAN-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-TRAN-COUNT
+                       PERFORM 1100-FIX-ONE-TRANSACTION
+               END-READ
+           END-PERFORM
+           CLOSE TRAN-FILE.
+
+       1100-FIX-ONE-TRANSACTION.
+           IF NOT REF-TRANS-NO NUMERIC
+               MOVE ZERO TO REF-TRANS-NO
+               REWRITE TRAN-REC
+               ADD 1 TO WS-FIXED-COUNT
+           END-IF.
+
+       9000-WRAP-UP.
+           DISPLAY "TRANFIX: TRANSACTIONS READ : " WS-TRAN-COUNT
+           DISPLAY "TRANFIX: TRANSACTIONS FIXED: " WS-FIXED-COUNT.
