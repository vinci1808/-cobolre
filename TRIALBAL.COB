@@ -0,0 +1,403 @@
+      *> ---------------------------------------------------------------
+      *> TRIALBAL - Daily trial-balance reconciliation
+      *>
+      *> TRAN-FILE is TRNPOST's raw input, not a record of what TRNPOST
+      *> actually did to ACT-BAL (TRNPOST opens TRAN-FILE INPUT-only and
+      *> never writes TRANS-BAL back to it), so TRANS-BAL cannot be
+      *> trusted as "the balance after this transaction was applied".
+      *> Instead this program reconstructs each account's net movement
+      *> itself: it loads TRAN-FILE into a table, then sums each row's
+      *> signed TRANS-AMT per TRANS-ACT-NO using the same debit/credit
+      *> convention TRNPOST posts by (withdrawals and fees debit;
+      *> deposits, interest, and reversals of a debit credit; reversals
+      *> of a credit debit -- see 2650-RESOLVE-SIGNED-AMOUNT /
+      *> 2660-RESOLVE-REVERSAL-DIRECTION). ACT-FILE and TRAN-FILE are
+      *> never rotated or date-filtered, so TRAN-FILE holds every
+      *> transaction ever posted against an account, not just today's,
+      *> and ACT-REC carries no opening-balance field because it needs
+      *> none: an account implicitly starts at zero when it is opened
+      *> (its first transaction, typically a deposit, is itself in
+      *> TRAN-FILE). That makes the full-history net movement directly
+      *> comparable to current ACT-BAL, with no opening balance to net
+      *> against. Any account where the two do not match is printed on
+      *> the exception report, along with the variance, so the break can
+      *> be traced back to the run that caused it. Accounts with no
+      *> activity have a net movement of zero and are expected to tie to
+      *> a zero ACT-BAL. Grand totals of ACT-BAL and of the reconstructed
+      *> net movement are footed and printed so the overall run can be
+      *> proved in balance even when no single account is out of line by
+      *> itself (e.g. an amount posted to the wrong account).
+      *>
+      *> A reversal whose REF-TRANS-NO does not resolve to another row
+      *> in this run's TRAN-FILE (the original posted in an earlier
+      *> batch, or never existed) contributes a net movement of zero --
+      *> the same outcome TRNPOST gives it, since TRNPOST rejects a
+      *> reversal it cannot resolve a direction for rather than posting
+      *> it. This program does not cross-reference TRNPOST's
+      *> TRAN-REJECT file, so a reversal whose original was itself
+      *> rejected by TRNPOST (and therefore never reached ACT-BAL) is
+      *> assumed, for this reconciliation, to be a row TRNPOST actually
+      *> applied; that assumption can only be fully closed by joining
+      *> against TRAN-REJECT, which is out of scope for this report.
+      *>
+      *> A movement-table entry that never matches any ACT-FILE record
+      *> (a transaction posted against an account number that does not
+      *> exist) would otherwise never surface: it is not ACT-FILE's to
+      *> report against. 3500-REPORT-UNMATCHED-MOVEMENTS runs after the
+      *> main reconciliation pass and prints one of these for every
+      *> movement-table entry 3100-CHECK-ACCOUNT never flagged as
+      *> matched, folding it into WS-TOTAL-NET-MOVEMENT so the grand
+      *> total shows the resulting break even though no single ACT-FILE
+      *> account is individually out of line.
+      *>
+      *> TRAN-FILE is not required to be in TRANS-ACT-NO order, and a
+      *> reversal's original can appear either before or after it in the
+      *> file, so the whole file is loaded into WS-TRAN-TABLE first
+      *> (2000-LOAD-TRANSACTIONS) and only then swept a second time to
+      *> resolve reversal directions and accumulate net movement
+      *> (2500-COMPUTE-MOVEMENTS), the same load-then-resolve shape
+      *> REVRECON.COB uses to pair reversals with originals. ACT-FILE is
+      *> read sequentially in full, so this program does not require
+      *> ACT-FILE to be indexed.
+      *> ---------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRIALBAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACT-FILE ASSIGN TO "ACCTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACT-NO.
+
+           SELECT TRAN-FILE ASSIGN TO "TRANFILE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RECON-RPT ASSIGN TO "TRIALBAL.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "ACCT02.COB".
+
+       COPY "TRAN02.COB".
+
+       FD  RECON-RPT
+           LABEL RECORDS STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RECON-LINE                         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCHES.
+           05  WS-ACT-EOF                     PIC X VALUE "N".
+               88  ACT-EOF                     VALUE "Y".
+           05  WS-TRAN-EOF                    PIC X VALUE "N".
+               88  TRAN-EOF                    VALUE "Y".
+
+       01  WS-COUNTERS.
+           05  WS-ACT-COUNT                   PIC 9(7) VALUE ZERO.
+           05  WS-TRAN-COUNT                  PIC 9(7) VALUE ZERO.
+           05  WS-EXCEPTION-COUNT             PIC 9(7) VALUE ZERO.
+           05  WS-TAB-IX                      PIC 9(7) VALUE ZERO.
+
+       01  WS-TOTALS.
+           05  WS-TOTAL-ACT-BAL               PIC S9(10)V99 VALUE ZERO.
+           05  WS-TOTAL-NET-MOVEMENT          PIC S9(10)V99 VALUE ZERO.
+
+      *> Whole day's TRAN-FILE, loaded once (2000-LOAD-TRANSACTIONS) so
+      *> a reversal can resolve against an original regardless of which
+      *> side of it the original falls on in file order. Sized to the
+      *> largest run this shop expects to feed through a posting job --
+      *> req 007's own checkpoint/restart scenario is explicitly a
+      *> 100,000-record run.
+       01  WS-TRAN-TABLE.
+           05  WS-TT-ENTRY OCCURS 150000 TIMES
+                   INDEXED BY WS-TT-IX, WS-OR-IX.
+               10  WS-TT-TRANS-NO              PIC 9(5) VALUE ZERO.
+               10  WS-TT-TRANS-TYPE            PIC X VALUE SPACE.
+               10  WS-TT-ACT-NO                PIC 9(5) VALUE ZERO.
+               10  WS-TT-AMT                   PIC 9(8)V99 VALUE ZERO.
+               10  WS-TT-REF-NO                PIC 9(5) VALUE ZERO.
+
+      *> Reconstructed net movement per account for the day, summed
+      *> across WS-TRAN-TABLE in 2500-COMPUTE-MOVEMENTS.
+       01  WS-MOVEMENT-TABLE.
+           05  WS-MOVEMENT-ENTRY OCCURS 20000 TIMES
+                   INDEXED BY WS-MV-IX.
+               10  WS-MV-ACT-NO                PIC 9(5) VALUE ZERO.
+               10  WS-MV-NET-AMT               PIC S9(9)V99 VALUE ZERO.
+               10  WS-MV-MATCHED               PIC X VALUE "N".
+                   88  WS-MV-IS-MATCHED         VALUE "Y".
+       01  WS-MOVEMENT-COUNT                  PIC 9(7) VALUE ZERO.
+
+       01  WS-FOUND-SW                        PIC X VALUE "N".
+           88  WS-FOUND                        VALUE "Y".
+
+       01  WS-ORIG-FOUND-SW                   PIC X VALUE "N".
+           88  WS-ORIG-FOUND                   VALUE "Y".
+
+       01  WS-ORIG-TYPE                       PIC X VALUE SPACE.
+       01  WS-SIGNED-AMT                      PIC S9(9)V99 VALUE ZERO.
+
+       01  WS-EXPECTED-BAL                    PIC S9(10)V99.
+       01  WS-VARIANCE                        PIC S9(10)V99.
+
+       01  WS-HEADING-1.
+           05  FILLER                         PIC X(40)
+               VALUE "DAILY TRIAL-BALANCE RECONCILIATION".
+       01  WS-HEADING-2.
+           05  FILLER                         PIC X(10) VALUE "ACT-NO".
+           05  FILLER                         PIC X(18) VALUE "ACT-BAL".
+           05  FILLER                         PIC X(18) VALUE "EXPECTED-BAL".
+           05  FILLER                         PIC X(18) VALUE "VARIANCE".
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-ACT-NO                    PIC Z(4)9.
+           05  FILLER                         PIC X(5) VALUE SPACES.
+           05  WS-D-ACT-BAL                   PIC -(9)9.99.
+           05  FILLER                         PIC X(4) VALUE SPACES.
+           05  WS-D-EXPECTED                  PIC -(9)9.99.
+           05  FILLER                         PIC X(4) VALUE SPACES.
+           05  WS-D-VARIANCE                  PIC -(9)9.99.
+
+       01  WS-ORPHAN-LINE.
+           05  WS-O-ACT-NO                    PIC Z(4)9.
+           05  FILLER                         PIC X(5) VALUE SPACES.
+           05  FILLER                         PIC X(18)
+               VALUE "NO ACT-FILE RECORD".
+           05  FILLER                         PIC X(4) VALUE SPACES.
+           05  WS-O-EXPECTED                  PIC -(9)9.99.
+           05  FILLER                         PIC X(4) VALUE SPACES.
+           05  FILLER                         PIC X(17)
+               VALUE "ORPHANED POSTING".
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER                         PIC X(25)
+               VALUE "TOTAL ACCOUNTS READ    : ".
+           05  WS-S-ACT-COUNT                 PIC Z(6)9.
+       01  WS-SUMMARY-LINE2.
+           05  FILLER                         PIC X(25)
+               VALUE "TOTAL TRANSACTIONS READ: ".
+           05  WS-S-TRAN-COUNT                PIC Z(6)9.
+       01  WS-SUMMARY-LINE3.
+           05  FILLER                         PIC X(25)
+               VALUE "EXCEPTIONS FOUND       : ".
+           05  WS-S-EXCEPTION-COUNT           PIC Z(6)9.
+       01  WS-SUMMARY-LINE4.
+           05  FILLER                         PIC X(25)
+               VALUE "TOTAL ACT-BAL          : ".
+           05  WS-S-TOTAL-ACT-BAL             PIC -(9)9.99.
+       01  WS-SUMMARY-LINE5.
+           05  FILLER                         PIC X(25)
+               VALUE "TOTAL EXPECTED END-BAL : ".
+           05  WS-S-TOTAL-EXPECTED            PIC -(9)9.99.
+       01  WS-SUMMARY-LINE6.
+           05  FILLER                         PIC X(25)
+               VALUE "GRAND TOTAL VARIANCE   : ".
+           05  WS-S-GRAND-VARIANCE            PIC -(9)9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-TRANSACTIONS
+           PERFORM 2500-COMPUTE-MOVEMENTS
+           PERFORM 3000-RECONCILE-ACCOUNTS
+           PERFORM 3500-REPORT-UNMATCHED-MOVEMENTS
+           PERFORM 9000-WRAP-UP
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT TRAN-FILE
+           OPEN OUTPUT RECON-RPT
+           MOVE WS-HEADING-1 TO RECON-LINE
+           WRITE RECON-LINE
+           MOVE WS-HEADING-2 TO RECON-LINE
+           WRITE RECON-LINE.
+
+       2000-LOAD-TRANSACTIONS.
+           PERFORM UNTIL TRAN-EOF
+               READ TRAN-FILE
+                   AT END
+                       SET TRAN-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-TRAN-COUNT
+                       PERFORM 2100-STORE-TRANSACTION
+               END-READ
+           END-PERFORM
+           CLOSE TRAN-FILE.
+
+       2100-STORE-TRANSACTION.
+           SET WS-TT-IX TO WS-TRAN-COUNT
+           MOVE TRANS-NO TO WS-TT-TRANS-NO (WS-TT-IX)
+           MOVE TRANS-TYPE TO WS-TT-TRANS-TYPE (WS-TT-IX)
+           MOVE TRANS-ACT-NO TO WS-TT-ACT-NO (WS-TT-IX)
+           MOVE TRANS-AMT TO WS-TT-AMT (WS-TT-IX)
+           MOVE REF-TRANS-NO TO WS-TT-REF-NO (WS-TT-IX).
+
+       2500-COMPUTE-MOVEMENTS.
+           PERFORM VARYING WS-TT-IX FROM 1 BY 1
+                   UNTIL WS-TT-IX > WS-TRAN-COUNT
+               PERFORM 2600-ACCUMULATE-ONE-TRANSACTION
+           END-PERFORM.
+
+       2600-ACCUMULATE-ONE-TRANSACTION.
+           PERFORM 2650-RESOLVE-SIGNED-AMOUNT
+           PERFORM 2700-ADD-TO-ACCOUNT-MOVEMENT.
+
+      *> Debits (withdrawal, fee) move an account's ending balance down;
+      *> deposits and interest move it up. A reversal flips the sign of
+      *> whatever TRANS-TYPE its REF-TRANS-NO points at -- a reversal of
+      *> a debit is itself a credit, and vice versa -- mirroring
+      *> TRNPOST's 3200-APPLY-TO-ACCOUNT. A reversal that cannot resolve
+      *> an original in this run's TRAN-FILE contributes zero, the same
+      *> outcome TRNPOST gives an unresolvable reversal (it rejects it).
+       2650-RESOLVE-SIGNED-AMOUNT.
+           MOVE ZERO TO WS-SIGNED-AMT
+           EVALUATE TRUE
+               WHEN WS-TT-TRANS-TYPE (WS-TT-IX) = "W"
+               WHEN WS-TT-TRANS-TYPE (WS-TT-IX) = "F"
+                   COMPUTE WS-SIGNED-AMT = 0 - WS-TT-AMT (WS-TT-IX)
+               WHEN WS-TT-TRANS-TYPE (WS-TT-IX) = "D"
+               WHEN WS-TT-TRANS-TYPE (WS-TT-IX) = "I"
+                   MOVE WS-TT-AMT (WS-TT-IX) TO WS-SIGNED-AMT
+               WHEN WS-TT-TRANS-TYPE (WS-TT-IX) = "R"
+                   PERFORM 2660-RESOLVE-REVERSAL-DIRECTION
+                   IF WS-ORIG-FOUND
+                       IF WS-ORIG-TYPE = "W" OR WS-ORIG-TYPE = "F"
+                           MOVE WS-TT-AMT (WS-TT-IX) TO WS-SIGNED-AMT
+                       ELSE
+                           COMPUTE WS-SIGNED-AMT =
+                               0 - WS-TT-AMT (WS-TT-IX)
+                       END-IF
+                   END-IF
+           END-EVALUATE.
+
+      *> Linear-searches WS-TRAN-TABLE for the row's REF-TRANS-NO, using
+      *> its own index/switch (WS-OR-IX / WS-ORIG-FOUND-SW) so it never
+      *> collides with the outer WS-TT-IX scan in 2500-COMPUTE-MOVEMENTS.
+       2660-RESOLVE-REVERSAL-DIRECTION.
+           MOVE "N" TO WS-ORIG-FOUND-SW
+           MOVE SPACE TO WS-ORIG-TYPE
+           PERFORM VARYING WS-OR-IX FROM 1 BY 1
+                   UNTIL WS-OR-IX > WS-TRAN-COUNT
+               IF WS-TT-TRANS-NO (WS-OR-IX) = WS-TT-REF-NO (WS-TT-IX)
+                   MOVE WS-TT-TRANS-TYPE (WS-OR-IX) TO WS-ORIG-TYPE
+                   SET WS-ORIG-FOUND TO TRUE
+                   SET WS-OR-IX TO WS-TRAN-COUNT
+               END-IF
+           END-PERFORM.
+
+      *> Finds (or opens) this transaction's account in the movement
+      *> table and folds its signed amount into that account's running
+      *> net movement for the day.
+       2700-ADD-TO-ACCOUNT-MOVEMENT.
+           MOVE "N" TO WS-FOUND-SW
+           PERFORM VARYING WS-MV-IX FROM 1 BY 1
+                   UNTIL WS-MV-IX > WS-MOVEMENT-COUNT
+               IF WS-MV-ACT-NO (WS-MV-IX) = WS-TT-ACT-NO (WS-TT-IX)
+                   SET WS-FOUND TO TRUE
+                   ADD WS-SIGNED-AMT TO WS-MV-NET-AMT (WS-MV-IX)
+                   SET WS-MV-IX TO WS-MOVEMENT-COUNT
+               END-IF
+           END-PERFORM
+           IF NOT WS-FOUND
+               ADD 1 TO WS-MOVEMENT-COUNT
+               MOVE WS-TT-ACT-NO (WS-TT-IX) TO
+                   WS-MV-ACT-NO (WS-MOVEMENT-COUNT)
+               MOVE WS-SIGNED-AMT TO
+                   WS-MV-NET-AMT (WS-MOVEMENT-COUNT)
+           END-IF.
+
+       3000-RECONCILE-ACCOUNTS.
+           OPEN INPUT ACT-FILE
+           PERFORM UNTIL ACT-EOF
+               READ ACT-FILE
+                   AT END
+                       SET ACT-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-ACT-COUNT
+                       PERFORM 3100-CHECK-ACCOUNT
+               END-READ
+           END-PERFORM
+           CLOSE ACT-FILE.
+
+       3100-CHECK-ACCOUNT.
+           ADD ACT-BAL TO WS-TOTAL-ACT-BAL
+           MOVE "N" TO WS-FOUND-SW
+      *> No transactions ever recorded for this account: its net
+      *> movement is zero, so since accounts start at zero when opened
+      *> (see header comment), its expected balance is zero too.
+           MOVE ZERO TO WS-EXPECTED-BAL
+           PERFORM VARYING WS-MV-IX FROM 1 BY 1
+                   UNTIL WS-MV-IX > WS-MOVEMENT-COUNT
+               IF WS-MV-ACT-NO (WS-MV-IX) = ACT-NO
+                   MOVE WS-MV-NET-AMT (WS-MV-IX) TO WS-EXPECTED-BAL
+                   SET WS-FOUND TO TRUE
+                   SET WS-MV-IS-MATCHED (WS-MV-IX) TO TRUE
+                   SET WS-MV-IX TO WS-MOVEMENT-COUNT
+               END-IF
+           END-PERFORM
+           ADD WS-EXPECTED-BAL TO WS-TOTAL-NET-MOVEMENT
+           PERFORM 3200-VALIDATE-VARIANCE.
+
+      *> ACT-REC carries no opening-balance field, so there is no stored
+      *> value to net today's movement against -- but none is needed:
+      *> ACT-FILE/TRAN-FILE are never rotated or date-filtered, so
+      *> TRAN-FILE holds every transaction ever posted for an account,
+      *> not just today's, and an account implicitly starts at a zero
+      *> balance when it is opened (its first transaction, typically a
+      *> deposit, is itself in TRAN-FILE). WS-EXPECTED-BAL above is
+      *> therefore that full-history net movement, directly comparable
+      *> to current ACT-BAL -- any variance means ACT-FILE and TRAN-FILE
+      *> have drifted apart (a missed post, a double post, or a manual
+      *> ACT-BAL edit outside the normal posting run).
+       3200-VALIDATE-VARIANCE.
+           COMPUTE WS-VARIANCE = ACT-BAL - WS-EXPECTED-BAL
+           IF WS-VARIANCE NOT = ZERO
+               ADD 1 TO WS-EXCEPTION-COUNT
+               MOVE ACT-NO TO WS-D-ACT-NO
+               MOVE ACT-BAL TO WS-D-ACT-BAL
+               MOVE WS-EXPECTED-BAL TO WS-D-EXPECTED
+               MOVE WS-VARIANCE TO WS-D-VARIANCE
+               MOVE WS-DETAIL-LINE TO RECON-LINE
+               WRITE RECON-LINE
+           END-IF.
+
+       3500-REPORT-UNMATCHED-MOVEMENTS.
+           PERFORM VARYING WS-MV-IX FROM 1 BY 1
+                   UNTIL WS-MV-IX > WS-MOVEMENT-COUNT
+               IF NOT WS-MV-IS-MATCHED (WS-MV-IX)
+                   PERFORM 3510-REPORT-ONE-UNMATCHED-MOVEMENT
+               END-IF
+           END-PERFORM.
+
+       3510-REPORT-ONE-UNMATCHED-MOVEMENT.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           ADD WS-MV-NET-AMT (WS-MV-IX) TO WS-TOTAL-NET-MOVEMENT
+           MOVE WS-MV-ACT-NO (WS-MV-IX) TO WS-O-ACT-NO
+           MOVE WS-MV-NET-AMT (WS-MV-IX) TO WS-O-EXPECTED
+           MOVE WS-ORPHAN-LINE TO RECON-LINE
+           WRITE RECON-LINE.
+
+       9000-WRAP-UP.
+           MOVE WS-ACT-COUNT TO WS-S-ACT-COUNT
+           MOVE WS-SUMMARY-LINE TO RECON-LINE
+           WRITE RECON-LINE
+           MOVE WS-TRAN-COUNT TO WS-S-TRAN-COUNT
+           MOVE WS-SUMMARY-LINE2 TO RECON-LINE
+           WRITE RECON-LINE
+           MOVE WS-EXCEPTION-COUNT TO WS-S-EXCEPTION-COUNT
+           MOVE WS-SUMMARY-LINE3 TO RECON-LINE
+           WRITE RECON-LINE
+           MOVE WS-TOTAL-ACT-BAL TO WS-S-TOTAL-ACT-BAL
+           MOVE WS-SUMMARY-LINE4 TO RECON-LINE
+           WRITE RECON-LINE
+           MOVE WS-TOTAL-NET-MOVEMENT TO WS-S-TOTAL-EXPECTED
+           MOVE WS-SUMMARY-LINE5 TO RECON-LINE
+           WRITE RECON-LINE
+           COMPUTE WS-S-GRAND-VARIANCE =
+               WS-TOTAL-ACT-BAL - WS-TOTAL-NET-MOVEMENT
+           MOVE WS-SUMMARY-LINE6 TO RECON-LINE
+           WRITE RECON-LINE
+           CLOSE RECON-RPT.
