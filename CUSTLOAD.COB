@@ -0,0 +1,110 @@
+      *> ---------------------------------------------------------------
+      *> CUSTLOAD - One-time CUST-FILE population from ACT-FILE
+      *>
+      *> req 006 moved customer name/address off ACT-REC onto its own
+      *> CUST-FILE (CUST01.COB), joined back by ACT-CUST-NO. Nothing in
+      *> that change set ever wrote a CUST-REC, so as shipped CUST-FILE
+      *> is permanently empty and ACT-CUST-NO is never anything but
+      *> zero for any account -- ACCTINQ.COB's join always falls back
+      *> to the legacy ACT-CUST-NAME and the feature has no observable
+      *> effect. This program is the one-time conversion step for that
+      *> field, the same role ACCTFIX.COB and TRANFIX.COB play for the
+      *> other fields carved out of FILLER space elsewhere in this
+      *> backlog: for every ACT-FILE record with ACT-CUST-NO still
+      *> zero, it creates a CUST-REC from the legacy ACT-CUST-NAME and
+      *> sets ACT-CUST-NO to point at it.
+      *>
+      *> CUST-NO is set equal to the account's own ACT-NO rather than
+      *> generated from a separate sequence -- both are PIC 9(5), this
+      *> backlog has no existing notion of one customer owning more
+      *> than one account, and no other program anywhere in this
+      *> system persists a "next available number" counter across
+      *> runs, so reusing ACT-NO is the simplest mapping that does not
+      *> introduce one. ACT-REC carries no address/phone/tax-ID data
+      *> to migrate, so those CUST-REC fields are left blank; a real
+      *> data feed for them, if one ever shows up, can backfill CUST-
+      *> FILE by CUST-NO without disturbing this program.
+      *>
+      *> Safe to run more than once: only accounts where ACT-CUST-NO is
+      *> still zero are touched, so an account already migrated (by an
+      *> earlier run of this program, or because it was opened after
+      *> req 006 and assigned a real ACT-CUST-NO at account-open time)
+      *> is left alone. CUST-FILE is opened I-O so a second run adds
+      *> only the newly-migrated accounts' records to what is already
+      *> there; OUTPUT is used instead on the very first run, when the
+      *> file does not yet exist (FILE STATUS 35).
+      *> ---------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTLOAD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACT-FILE ASSIGN TO "ACCTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACT-NO
+               FILE STATUS IS WS-ACT-STATUS.
+
+           SELECT CUST-FILE ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CUST-NO
+               FILE STATUS IS WS-CUST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "ACCT02.COB".
+
+       COPY "CUST01.COB".
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACT-STATUS                      PIC XX VALUE SPACES.
+       01  WS-CUST-STATUS                     PIC XX VALUE SPACES.
+
+       01  WS-EOF-SWITCHES.
+           05  WS-ACT-EOF                     PIC X VALUE "N".
+               88  ACT-EOF                     VALUE "Y".
+
+       01  WS-COUNTERS.
+           05  WS-ACT-COUNT                   PIC 9(7) VALUE ZERO.
+           05  WS-LOADED-COUNT                PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-LOAD-CUSTOMERS
+           PERFORM 9000-WRAP-UP
+           STOP RUN.
+
+       1000-LOAD-CUSTOMERS.
+           OPEN I-O ACT-FILE
+           OPEN I-O CUST-FILE
+           IF WS-CUST-STATUS = "35"
+               OPEN OUTPUT CUST-FILE
+           END-IF
+           PERFORM UNTIL ACT-EOF
+               READ ACT-FILE NEXT RECORD
+                   AT END
+                       SET ACT-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-ACT-COUNT
+                       IF ACT-CUST-NO IN ACT-REC = ZERO
+                           PERFORM 1100-LOAD-ONE-CUSTOMER
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ACT-FILE
+           CLOSE CUST-FILE.
+
+       1100-LOAD-ONE-CUSTOMER.
+           MOVE SPACES TO CUST-REC
+           MOVE ACT-NO IN ACT-REC TO CUST-NO
+           MOVE ACT-CUST-NAME IN ACT-REC TO CUST-NAME
+           WRITE CUST-REC
+           MOVE ACT-NO IN ACT-REC TO ACT-CUST-NO IN ACT-REC
+           REWRITE ACT-REC
+           ADD 1 TO WS-LOADED-COUNT.
+
+       9000-WRAP-UP.
+           DISPLAY "CUSTLOAD: ACCOUNTS READ  : " WS-ACT-COUNT
+           DISPLAY "CUSTLOAD: CUSTOMERS ADDED: " WS-LOADED-COUNT.
