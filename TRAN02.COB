@@ -7,6 +7,13 @@ FD TRAN-FILE
            05  TRANS-DATE      PIC     X(10).                                   
            05  TRANS-AMT       PIC     9(8)V99.                                 
            05  TRANS-BAL       PIC     9(8)V99.                                 
-           05  TRANS-TYPE      PIC     X.                                       
-           05  TRANS-ACT-NO    PIC     9(5).                                    
-           05  FILLER          PIC     X(39)                                    
+           05  TRANS-TYPE      PIC     X.
+               88  TRANS-TYPE-DEPOSIT     VALUE "D".
+               88  TRANS-TYPE-WITHDRAWAL  VALUE "W".
+               88  TRANS-TYPE-FEE         VALUE "F".
+               88  TRANS-TYPE-INTEREST    VALUE "I".
+               88  TRANS-TYPE-REVERSAL    VALUE "R".
+               88  TRANS-TYPE-VALID       VALUE "D" "W" "F" "I" "R".
+           05  TRANS-ACT-NO    PIC     9(5).
+           05  REF-TRANS-NO    PIC     9(5).
+           05  FILLER          PIC     X(34).
