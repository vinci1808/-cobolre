@@ -0,0 +1,8 @@
+FD TRAN-REJECT
+             LABEL RECORDS STANDARD
+             BLOCK CONTAINS 0 RECORDS
+             RECORD CONTAINS 130 CHARACTERS.
+       01 TRAN-REJECT-REC.
+           05  TRJ-ORIGINAL-REC   PIC     X(80).
+           05  TRJ-REJECT-REASON  PIC     X(40).
+           05  TRJ-REJECT-DATE    PIC     X(10).
