@@ -0,0 +1,87 @@
+      *> ---------------------------------------------------------------
+      *> ACCTFIX - One-time ACT-FILE numeric-field backfill
+      *>
+      *> ACT-CREDIT-LIMIT, ACT-CUST-NO, and ACT-INT-RATE were each
+      *> carved out of what used to be ACT-REC's FILLER(29) space (req
+      *> 004 / 006 / 008). Every ACT-FILE record written before the
+      *> respective feature went live has ASCII spaces sitting in those
+      *> bytes, not zeros -- a numeric PIC 9(n) field holding spaces is
+      *> not numeric at all, so the overdraft check, customer join, and
+      *> interest accrual run against undefined arithmetic for any
+      *> untouched legacy account. This program is meant to be run once,
+      *> after each such feature is deployed and before it is relied on,
+      *> to zero out whichever of these fields still is not numeric.
+      *> It is safe to run more than once -- a field already numeric
+      *> (zero or otherwise) is left untouched.
+      *> ---------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTFIX.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACT-FILE ASSIGN TO "ACCTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACT-NO
+               FILE STATUS IS WS-ACT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "ACCT02.COB".
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACT-STATUS                      PIC XX VALUE SPACES.
+
+       01  WS-EOF-SWITCHES.
+           05  WS-ACT-EOF                     PIC X VALUE "N".
+               88  ACT-EOF                     VALUE "Y".
+
+       01  WS-COUNTERS.
+           05  WS-ACT-COUNT                   PIC 9(7) VALUE ZERO.
+           05  WS-FIXED-COUNT                 PIC 9(7) VALUE ZERO.
+
+       01  WS-CHANGED-SW                      PIC X VALUE "N".
+           88  WS-CHANGED                      VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-FIX-ACCOUNTS
+           PERFORM 9000-WRAP-UP
+           STOP RUN.
+
+       1000-FIX-ACCOUNTS.
+           OPEN I-O ACT-FILE
+           PERFORM UNTIL ACT-EOF
+               READ ACT-FILE NEXT RECORD
+                   AT END
+                       SET ACT-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-ACT-COUNT
+                       PERFORM 1100-FIX-ONE-ACCOUNT
+               END-READ
+           END-PERFORM
+           CLOSE ACT-FILE.
+
+       1100-FIX-ONE-ACCOUNT.
+           MOVE "N" TO WS-CHANGED-SW
+           IF NOT ACT-CREDIT-LIMIT NUMERIC
+               MOVE ZERO TO ACT-CREDIT-LIMIT
+               SET WS-CHANGED TO TRUE
+           END-IF
+           IF NOT ACT-CUST-NO NUMERIC
+               MOVE ZERO TO ACT-CUST-NO
+               SET WS-CHANGED TO TRUE
+           END-IF
+           IF NOT ACT-INT-RATE NUMERIC
+               MOVE ZERO TO ACT-INT-RATE
+               SET WS-CHANGED TO TRUE
+           END-IF
+           IF WS-CHANGED
+               REWRITE ACT-REC
+               ADD 1 TO WS-FIXED-COUNT
+           END-IF.
+
+       9000-WRAP-UP.
+           DISPLAY "ACCTFIX: ACCOUNTS READ  : " WS-ACT-COUNT
+           DISPLAY "ACCTFIX: ACCOUNTS FIXED : " WS-FIXED-COUNT.
