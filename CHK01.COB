@@ -0,0 +1,8 @@
+FD CHECKPOINT-FILE
+             LABEL RECORDS STANDARD
+             BLOCK CONTAINS 0 RECORDS
+             RECORD CONTAINS 80 CHARACTERS.
+       01 CHECKPOINT-REC.
+           05  CHK-TRAN-COUNT  PIC     9(9).
+           05  CHK-RUN-DATE    PIC     X(10).
+           05  FILLER          PIC     X(61).
