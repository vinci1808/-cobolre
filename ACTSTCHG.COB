@@ -0,0 +1,155 @@
+      *> ---------------------------------------------------------------
+      *> ACTSTCHG - Account status change processor
+      *>
+      *> Applies a batch of status-change requests (STCHGREQ.DAT) to
+      *> ACT-FILE and writes one ACT-STAT-HIST record per change,
+      *> capturing ACT-NO, the old and new status, the reason code, and
+      *> the effective date. ACT-STATUS is now one of the defined
+      *> status codes (O=open, D=dormant, F=frozen, C=closed) declared
+      *> as 88-levels on ACT-REC in ACCT02.COB; any requested status
+      *> outside that domain is rejected, with a count reported at the
+      *> end of the run.
+      *>
+      *> ACT-FILE is indexed by ACT-NO (req 004), so each request is
+      *> applied with a direct keyed READ / REWRITE against ACT-FILE
+      *> in place -- no old-master/new-master copy is needed anymore.
+      *> ---------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACTSTCHG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACT-FILE ASSIGN TO "ACCTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACT-NO
+               FILE STATUS IS WS-ACT-STATUS.
+
+           SELECT STCHG-FILE ASSIGN TO "STCHGREQ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ACT-STAT-HIST ASSIGN TO "ACTSTHST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ASH-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "ACCT02.COB".
+
+       FD  STCHG-FILE
+           LABEL RECORDS STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  STCHG-REC.
+           05  STCHG-ACT-NO                   PIC 9(5).
+           05  STCHG-NEW-STATUS               PIC A(1).
+           05  STCHG-REASON-CODE              PIC X(2).
+           05  STCHG-EFF-DATE                 PIC X(10).
+           05  FILLER                         PIC X(62).
+
+       COPY "ACTH01.COB".
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCHES.
+           05  WS-STCHG-EOF                   PIC X VALUE "N".
+               88  STCHG-EOF                   VALUE "Y".
+
+       01  WS-ACT-STATUS                      PIC XX VALUE SPACES.
+
+       01  WS-COUNTERS.
+           05  WS-ACT-COUNT                   PIC 9(7) VALUE ZERO.
+           05  WS-CHANGE-COUNT                PIC 9(7) VALUE ZERO.
+           05  WS-REJECT-COUNT                PIC 9(7) VALUE ZERO.
+
+      *> Status-change requests, loaded once up front and then applied
+      *> one at a time by a keyed READ/REWRITE of ACT-FILE. If more
+      *> than one request targets the same account in a run, each is
+      *> applied in order, so the last one read wins -- matching how
+      *> later transactions would supersede earlier ones within the
+      *> same batch.
+       01  WS-REQUEST-TABLE.
+           05  WS-REQUEST-ENTRY OCCURS 10000 TIMES
+                   INDEXED BY WS-RQ-IX.
+               10  WS-RQ-ACT-NO                PIC 9(5) VALUE ZERO.
+               10  WS-RQ-NEW-STATUS            PIC A(1) VALUE SPACE.
+               10  WS-RQ-REASON-CODE           PIC X(2) VALUE SPACES.
+               10  WS-RQ-EFF-DATE              PIC X(10) VALUE SPACES.
+       01  WS-REQUEST-COUNT                   PIC 9(7) VALUE ZERO.
+
+      *> ACT-STAT-HIST is an accumulating audit trail across runs, so
+      *> it is opened EXTEND once it exists and OUTPUT the first time
+      *> it does not.
+       01  WS-ASH-STATUS                      PIC X(2) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-LOAD-REQUESTS
+           PERFORM 2000-APPLY-CHANGES
+           PERFORM 9000-WRAP-UP
+           STOP RUN.
+
+       1000-LOAD-REQUESTS.
+           OPEN INPUT STCHG-FILE
+           PERFORM UNTIL STCHG-EOF
+               READ STCHG-FILE
+                   AT END
+                       SET STCHG-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-REQUEST-COUNT
+                       MOVE STCHG-ACT-NO      TO WS-RQ-ACT-NO (WS-REQUEST-COUNT)
+                       MOVE STCHG-NEW-STATUS  TO WS-RQ-NEW-STATUS (WS-REQUEST-COUNT)
+                       MOVE STCHG-REASON-CODE TO WS-RQ-REASON-CODE (WS-REQUEST-COUNT)
+                       MOVE STCHG-EFF-DATE    TO WS-RQ-EFF-DATE (WS-REQUEST-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE STCHG-FILE.
+
+       2000-APPLY-CHANGES.
+           OPEN I-O ACT-FILE
+           OPEN EXTEND ACT-STAT-HIST
+           IF WS-ASH-STATUS = "35"
+               OPEN OUTPUT ACT-STAT-HIST
+           END-IF
+           PERFORM VARYING WS-RQ-IX FROM 1 BY 1
+                   UNTIL WS-RQ-IX > WS-REQUEST-COUNT
+               PERFORM 2100-PROCESS-REQUEST
+           END-PERFORM
+           CLOSE ACT-FILE
+           CLOSE ACT-STAT-HIST.
+
+       2100-PROCESS-REQUEST.
+           MOVE WS-RQ-ACT-NO (WS-RQ-IX) TO ACT-NO IN ACT-REC
+           READ ACT-FILE
+               INVALID KEY
+                   ADD 1 TO WS-REJECT-COUNT
+                   DISPLAY "ACTSTCHG: ACT-NO NOT FOUND ON ACT-FILE "
+                       ACT-NO IN ACT-REC
+               NOT INVALID KEY
+                   ADD 1 TO WS-ACT-COUNT
+                   PERFORM 2200-CHANGE-STATUS
+           END-READ.
+
+       2200-CHANGE-STATUS.
+           IF WS-RQ-NEW-STATUS (WS-RQ-IX) = "O" OR "D" OR "F" OR "C"
+               MOVE SPACES TO ACT-STAT-HIST-REC
+               MOVE ACT-STATUS IN ACT-REC TO ASH-OLD-STATUS
+               MOVE WS-RQ-NEW-STATUS (WS-RQ-IX)    TO ASH-NEW-STATUS
+               MOVE WS-RQ-REASON-CODE (WS-RQ-IX)   TO ASH-REASON-CODE
+               MOVE WS-RQ-EFF-DATE (WS-RQ-IX)      TO ASH-EFF-DATE
+               MOVE ACT-NO IN ACT-REC               TO ASH-ACT-NO
+               WRITE ACT-STAT-HIST-REC
+               MOVE WS-RQ-NEW-STATUS (WS-RQ-IX)    TO ACT-STATUS IN ACT-REC
+               MOVE WS-RQ-REASON-CODE (WS-RQ-IX)   TO ACT-STAT-REASON IN ACT-REC
+               REWRITE ACT-REC
+               ADD 1 TO WS-CHANGE-COUNT
+           ELSE
+               ADD 1 TO WS-REJECT-COUNT
+               DISPLAY "ACTSTCHG: REJECTED INVALID STATUS '"
+                   WS-RQ-NEW-STATUS (WS-RQ-IX)
+                   "' FOR ACT-NO " ACT-NO IN ACT-REC
+           END-IF.
+
+       9000-WRAP-UP.
+           DISPLAY "ACTSTCHG: ACCOUNTS CHANGED : " WS-ACT-COUNT
+           DISPLAY "ACTSTCHG: STATUS CHANGES   : " WS-CHANGE-COUNT
+           DISPLAY "ACTSTCHG: REJECTED REQUESTS: " WS-REJECT-COUNT.
