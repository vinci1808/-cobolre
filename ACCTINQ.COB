@@ -0,0 +1,127 @@
+      *> ---------------------------------------------------------------
+      *> ACCTINQ - Online account inquiry
+      *>
+      *> Teller/CSR inquiry program: prompts for an ACT-NO, does a
+      *> direct keyed READ against the indexed ACT-FILE (req 004), and
+      *> displays the customer name, ACT-BAL, and ACT-STATUS for that
+      *> one account instantly instead of waiting on the next batch
+      *> window. Entering 00000 at the prompt ends the session.
+      *>
+      *> Customer name/address now lives on CUST-FILE (req 006), joined
+      *> here by ACT-CUST-NO. Accounts opened before that migration have
+      *> ACT-CUST-NO left zero, so this still falls back to the legacy
+      *> ACT-CUST-NAME on ACT-REC for them. CUSTLOAD.COB is the one-time
+      *> conversion program that backfills CUST-FILE and ACT-CUST-NO
+      *> from each account's legacy ACT-CUST-NAME -- until it has been
+      *> run, CUST-FILE is empty and every account falls back to the
+      *> legacy name, so this join has no observable effect.
+      *>
+      *> This shop has no CICS (or other online monitor) anywhere else
+      *> in the codebase, so this is a plain terminal loop using
+      *> ACCEPT/DISPLAY, run interactively from a terminal session.
+      *> ---------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTINQ.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACT-FILE ASSIGN TO "ACCTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ACT-NO
+               FILE STATUS IS WS-ACT-STATUS.
+
+           SELECT CUST-FILE ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CUST-NO
+               FILE STATUS IS WS-CUST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "ACCT02.COB".
+
+       COPY "CUST01.COB".
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACT-STATUS                      PIC XX VALUE SPACES.
+       01  WS-CUST-STATUS                     PIC XX VALUE SPACES.
+
+       01  WS-DONE-SW                         PIC X VALUE "N".
+           88  WS-DONE                         VALUE "Y".
+
+       01  WS-INQUIRY-NO                      PIC 9(5).
+
+       01  WS-STATUS-TEXT                     PIC X(10).
+
+       01  WS-DISPLAY-NAME                    PIC X(25).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT ACT-FILE
+           OPEN INPUT CUST-FILE
+           PERFORM UNTIL WS-DONE
+               PERFORM 1000-PROMPT-FOR-ACCOUNT
+               IF NOT WS-DONE
+                   PERFORM 2000-LOOKUP-ACCOUNT
+               END-IF
+           END-PERFORM
+           CLOSE ACT-FILE
+           CLOSE CUST-FILE
+           STOP RUN.
+
+       1000-PROMPT-FOR-ACCOUNT.
+           DISPLAY "ENTER ACT-NO (00000 TO QUIT): "
+           ACCEPT WS-INQUIRY-NO
+           IF WS-INQUIRY-NO = 0
+               SET WS-DONE TO TRUE
+           END-IF.
+
+       2000-LOOKUP-ACCOUNT.
+           MOVE WS-INQUIRY-NO TO ACT-NO IN ACT-REC
+           READ ACT-FILE
+               INVALID KEY
+                   DISPLAY "ACT-NO " WS-INQUIRY-NO " NOT FOUND"
+               NOT INVALID KEY
+                   PERFORM 2100-DISPLAY-ACCOUNT
+           END-READ.
+
+       2100-DISPLAY-ACCOUNT.
+           PERFORM 2110-SET-STATUS-TEXT
+           PERFORM 2120-SET-DISPLAY-NAME
+           DISPLAY "ACT-NO    : " ACT-NO IN ACT-REC
+           DISPLAY "CUST-NAME : " WS-DISPLAY-NAME
+           DISPLAY "BALANCE   : " ACT-BAL IN ACT-REC
+           DISPLAY "STATUS    : " WS-STATUS-TEXT.
+
+       2110-SET-STATUS-TEXT.
+           IF ACT-STAT-OPEN
+               MOVE "OPEN" TO WS-STATUS-TEXT
+           ELSE
+               IF ACT-STAT-DORMANT
+                   MOVE "DORMANT" TO WS-STATUS-TEXT
+               ELSE
+                   IF ACT-STAT-FROZEN
+                       MOVE "FROZEN" TO WS-STATUS-TEXT
+                   ELSE
+                       IF ACT-STAT-CLOSED
+                           MOVE "CLOSED" TO WS-STATUS-TEXT
+                       ELSE
+                           MOVE "UNKNOWN" TO WS-STATUS-TEXT
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       2120-SET-DISPLAY-NAME.
+           MOVE ACT-CUST-NAME IN ACT-REC TO WS-DISPLAY-NAME
+           IF ACT-CUST-NO IN ACT-REC NOT = ZERO
+               MOVE ACT-CUST-NO IN ACT-REC TO CUST-NO
+               READ CUST-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE CUST-NAME TO WS-DISPLAY-NAME
+               END-READ
+           END-IF.
