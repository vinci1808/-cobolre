@@ -0,0 +1,238 @@
+      *> ---------------------------------------------------------------
+      *> REVRECON - Reversal/correction reconciliation report
+      *>
+      *> A correction entry posts as its own TRANS-TYPE-REVERSAL ("R")
+      *> row, with REF-TRANS-NO carrying the TRANS-NO of the transaction
+      *> it is correcting (carved from TRAN-REC's FILLER). Read alone,
+      *> the original and its reversal look like two unrelated rows;
+      *> this report pairs them back together by REF-TRANS-NO so an
+      *> auditor sees the net effect of the correction instead of two
+      *> orphaned entries.
+      *>
+      *> TRAN-FILE is not required to be in TRANS-NO order, so the
+      *> whole file is read into a working-storage table first (the
+      *> same approach TRIALBAL/DORMRPT/TTSUMRPT use for a TRAN-FILE
+      *> pass), and every reversal is then matched against that table
+      *> by REF-TRANS-NO. A reversal with REF-TRANS-NO of zero, or with
+      *> a REF-TRANS-NO that does not match any TRANS-NO on file, is
+      *> printed as an exception instead of a matched pair since there
+      *> is nothing to reconcile it against. This report only reads
+      *> TRAN-FILE, so unlike the other reports in this backlog it does
+      *> not need ACT-FILE at all.
+      *> ---------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REVRECON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE ASSIGN TO "TRANFILE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REVERSAL-RPT ASSIGN TO "REVRECON.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "TRAN02.COB".
+
+       FD  REVERSAL-RPT
+           LABEL RECORDS STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REVERSAL-LINE                      PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCHES.
+           05  WS-TRAN-EOF                    PIC X VALUE "N".
+               88  TRAN-EOF                    VALUE "Y".
+
+      *> Every TRAN-FILE entry, keyed by TRANS-NO, built from one pass
+      *> over TRAN-FILE before reversals are matched. Sized to match
+      *> TRIALBAL/TRNPOST/INTACCR's own full-TRAN-FILE tables -- req
+      *> 007's checkpoint/restart scenario is explicitly a
+      *> 100,000-record run, so 50000 was not enough here either.
+       01  WS-TRAN-TABLE.
+           05  WS-TT-ENTRY OCCURS 150000 TIMES
+                   INDEXED BY WS-TT-IX.
+               10  WS-TT-TRANS-NO              PIC 9(5) VALUE ZERO.
+               10  WS-TT-ACT-NO                PIC 9(5) VALUE ZERO.
+               10  WS-TT-DATE                  PIC X(10) VALUE SPACES.
+               10  WS-TT-AMT                   PIC 9(8)V99 VALUE ZERO.
+               10  WS-TT-TYPE                  PIC X VALUE SPACE.
+               10  WS-TT-REF-TRANS-NO          PIC 9(5) VALUE ZERO.
+       01  WS-TRAN-COUNT                      PIC 9(7) VALUE ZERO.
+
+       01  WS-FOUND-SW                        PIC X VALUE "N".
+           88  WS-FOUND                        VALUE "Y".
+       01  WS-MATCH-IX                        PIC 9(7) VALUE ZERO.
+       01  WS-ORIG-IX                         PIC 9(7) VALUE ZERO.
+
+       01  WS-NET-EFFECT                      PIC S9(9)V99.
+
+       01  WS-COUNTERS.
+           05  WS-REVERSAL-COUNT              PIC 9(7) VALUE ZERO.
+           05  WS-MATCHED-COUNT               PIC 9(7) VALUE ZERO.
+           05  WS-EXCEPTION-COUNT             PIC 9(7) VALUE ZERO.
+
+       01  WS-HEADING-1.
+           05  FILLER                         PIC X(40)
+               VALUE "REVERSAL / CORRECTION RECONCILIATION".
+       01  WS-HEADING-2.
+           05  FILLER                         PIC X(10) VALUE "ACT-NO".
+           05  FILLER                         PIC X(10) VALUE "ORIG-NO".
+           05  FILLER                         PIC X(12) VALUE "ORIG-DATE".
+           05  FILLER                         PIC X(15) VALUE "ORIG-AMT".
+           05  FILLER                         PIC X(10) VALUE "REV-NO".
+           05  FILLER                         PIC X(12) VALUE "REV-DATE".
+           05  FILLER                         PIC X(15) VALUE "REV-AMT".
+           05  FILLER                         PIC X(15) VALUE "NET-EFFECT".
+
+       01  WS-PAIR-LINE.
+           05  WS-P-ACT-NO                    PIC Z(4)9.
+           05  FILLER                         PIC X(5) VALUE SPACES.
+           05  WS-P-ORIG-NO                   PIC Z(4)9.
+           05  FILLER                         PIC X(5) VALUE SPACES.
+           05  WS-P-ORIG-DATE                 PIC X(10).
+           05  FILLER                         PIC X(2) VALUE SPACES.
+           05  WS-P-ORIG-AMT                  PIC -(7)9.99.
+           05  FILLER                         PIC X(2) VALUE SPACES.
+           05  WS-P-REV-NO                    PIC Z(4)9.
+           05  FILLER                         PIC X(5) VALUE SPACES.
+           05  WS-P-REV-DATE                  PIC X(10).
+           05  FILLER                         PIC X(2) VALUE SPACES.
+           05  WS-P-REV-AMT                   PIC -(7)9.99.
+           05  FILLER                         PIC X(2) VALUE SPACES.
+           05  WS-P-NET                       PIC -(7)9.99.
+
+       01  WS-EXCEPTION-LINE.
+           05  WS-E-ACT-NO                    PIC Z(4)9.
+           05  FILLER                         PIC X(5) VALUE SPACES.
+           05  WS-E-REV-NO                    PIC Z(4)9.
+           05  FILLER                         PIC X(5) VALUE SPACES.
+           05  WS-E-REV-DATE                  PIC X(10).
+           05  FILLER                         PIC X(2) VALUE SPACES.
+           05  WS-E-REV-AMT                   PIC -(7)9.99.
+           05  FILLER                         PIC X(2) VALUE SPACES.
+           05  WS-E-REASON                    PIC X(40).
+
+       01  WS-SUMMARY-LINE-1.
+           05  FILLER                         PIC X(30)
+               VALUE "REVERSALS FOUND             : ".
+           05  WS-S-REVERSAL-COUNT            PIC Z(6)9.
+       01  WS-SUMMARY-LINE-2.
+           05  FILLER                         PIC X(30)
+               VALUE "MATCHED TO AN ORIGINAL      : ".
+           05  WS-S-MATCHED-COUNT             PIC Z(6)9.
+       01  WS-SUMMARY-LINE-3.
+           05  FILLER                         PIC X(30)
+               VALUE "EXCEPTIONS (UNMATCHED)      : ".
+           05  WS-S-EXCEPTION-COUNT           PIC Z(6)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-BUILD-TRAN-TABLE
+           PERFORM 3000-MATCH-REVERSALS
+           PERFORM 9000-WRAP-UP
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT REVERSAL-RPT
+           MOVE WS-HEADING-1 TO REVERSAL-LINE
+           WRITE REVERSAL-LINE
+           MOVE WS-HEADING-2 TO REVERSAL-LINE
+           WRITE REVERSAL-LINE.
+
+       2000-BUILD-TRAN-TABLE.
+           OPEN INPUT TRAN-FILE
+           PERFORM UNTIL TRAN-EOF
+               READ TRAN-FILE
+                   AT END
+                       SET TRAN-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-TRAN-COUNT
+                       MOVE TRANS-NO       TO WS-TT-TRANS-NO (WS-TRAN-COUNT)
+                       MOVE TRANS-ACT-NO   TO WS-TT-ACT-NO (WS-TRAN-COUNT)
+                       MOVE TRANS-DATE     TO WS-TT-DATE (WS-TRAN-COUNT)
+                       MOVE TRANS-AMT      TO WS-TT-AMT (WS-TRAN-COUNT)
+                       MOVE TRANS-TYPE     TO WS-TT-TYPE (WS-TRAN-COUNT)
+                       MOVE REF-TRANS-NO   TO WS-TT-REF-TRANS-NO (WS-TRAN-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE TRAN-FILE.
+
+       3000-MATCH-REVERSALS.
+           PERFORM VARYING WS-TT-IX FROM 1 BY 1
+                   UNTIL WS-TT-IX > WS-TRAN-COUNT
+               IF WS-TT-TYPE (WS-TT-IX) = "R"
+                   ADD 1 TO WS-REVERSAL-COUNT
+                   PERFORM 3100-RECONCILE-ONE-REVERSAL
+               END-IF
+           END-PERFORM.
+
+       3100-RECONCILE-ONE-REVERSAL.
+           IF WS-TT-REF-TRANS-NO (WS-TT-IX) = ZERO
+               MOVE "REVERSAL HAS NO REF-TRANS-NO" TO WS-E-REASON
+               PERFORM 3300-PRINT-EXCEPTION
+           ELSE
+               PERFORM 3200-FIND-ORIGINAL
+               IF WS-FOUND
+                   PERFORM 3400-PRINT-PAIR
+               ELSE
+                   MOVE "NO ORIGINAL FOUND FOR REF-TRANS-NO" TO WS-E-REASON
+                   PERFORM 3300-PRINT-EXCEPTION
+               END-IF
+           END-IF.
+
+       3200-FIND-ORIGINAL.
+           MOVE "N" TO WS-FOUND-SW
+           MOVE ZERO TO WS-ORIG-IX
+           PERFORM VARYING WS-MATCH-IX FROM 1 BY 1
+                   UNTIL WS-MATCH-IX > WS-TRAN-COUNT
+               IF WS-TT-TRANS-NO (WS-MATCH-IX) =
+                       WS-TT-REF-TRANS-NO (WS-TT-IX)
+                   SET WS-FOUND TO TRUE
+                   MOVE WS-MATCH-IX TO WS-ORIG-IX
+                   SET WS-MATCH-IX TO WS-TRAN-COUNT
+               END-IF
+           END-PERFORM.
+
+       3300-PRINT-EXCEPTION.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE WS-TT-ACT-NO (WS-TT-IX) TO WS-E-ACT-NO
+           MOVE WS-TT-TRANS-NO (WS-TT-IX) TO WS-E-REV-NO
+           MOVE WS-TT-DATE (WS-TT-IX) TO WS-E-REV-DATE
+           MOVE WS-TT-AMT (WS-TT-IX) TO WS-E-REV-AMT
+           MOVE WS-EXCEPTION-LINE TO REVERSAL-LINE
+           WRITE REVERSAL-LINE.
+
+       3400-PRINT-PAIR.
+           ADD 1 TO WS-MATCHED-COUNT
+           MOVE WS-TT-ACT-NO (WS-TT-IX) TO WS-P-ACT-NO
+           MOVE WS-TT-TRANS-NO (WS-ORIG-IX) TO WS-P-ORIG-NO
+           MOVE WS-TT-DATE (WS-ORIG-IX) TO WS-P-ORIG-DATE
+           MOVE WS-TT-AMT (WS-ORIG-IX) TO WS-P-ORIG-AMT
+           MOVE WS-TT-TRANS-NO (WS-TT-IX) TO WS-P-REV-NO
+           MOVE WS-TT-DATE (WS-TT-IX) TO WS-P-REV-DATE
+           MOVE WS-TT-AMT (WS-TT-IX) TO WS-P-REV-AMT
+           COMPUTE WS-NET-EFFECT =
+               WS-TT-AMT (WS-TT-IX) - WS-TT-AMT (WS-ORIG-IX)
+           MOVE WS-NET-EFFECT TO WS-P-NET
+           MOVE WS-PAIR-LINE TO REVERSAL-LINE
+           WRITE REVERSAL-LINE.
+
+       9000-WRAP-UP.
+           MOVE WS-REVERSAL-COUNT TO WS-S-REVERSAL-COUNT
+           MOVE WS-SUMMARY-LINE-1 TO REVERSAL-LINE
+           WRITE REVERSAL-LINE
+           MOVE WS-MATCHED-COUNT TO WS-S-MATCHED-COUNT
+           MOVE WS-SUMMARY-LINE-2 TO REVERSAL-LINE
+           WRITE REVERSAL-LINE
+           MOVE WS-EXCEPTION-COUNT TO WS-S-EXCEPTION-COUNT
+           MOVE WS-SUMMARY-LINE-3 TO REVERSAL-LINE
+           WRITE REVERSAL-LINE
+           CLOSE REVERSAL-RPT
+           DISPLAY "REVRECON: TRANSACTIONS READ: " WS-TRAN-COUNT
+           DISPLAY "REVRECON: REVERSALS FOUND  : " WS-REVERSAL-COUNT
+           DISPLAY "REVRECON: MATCHED          : " WS-MATCHED-COUNT
+           DISPLAY "REVRECON: EXCEPTIONS       : " WS-EXCEPTION-COUNT.
