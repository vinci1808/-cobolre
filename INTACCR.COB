@@ -0,0 +1,403 @@
+      *> ---------------------------------------------------------------
+      *> INTACCR - Interest accrual and statement generation
+      *>
+      *> Periodic (monthly) run: for every OPEN account with a positive
+      *> ACT-BAL and a populated ACT-INT-RATE, computes interest as
+      *> ACT-BAL * ACT-INT-RATE and appends it to TRAN-FILE as a new
+      *> TRANS-TYPE-INTEREST ("I") entry so it posts through TRNPOST's
+      *> normal balance update on the next posting run -- this program
+      *> never touches ACT-BAL itself. TRANS-NO for the new entry
+      *> continues the highest TRANS-NO already on TRAN-FILE, found by
+      *> the same scan that builds the statement period table, so no
+      *> separate counter file is needed.
+      *>
+      *> A printed statement is produced for every account: opening
+      *> balance for the current calendar month (ACT-BAL less this
+      *> month's net movement, using the same debit/credit sign
+      *> convention TRNPOST posts by), each TRAN-REC for the month, the
+      *> interest credited (if any), and the resulting closing balance.
+      *> The closing balance is a projection -- ACT-BAL plus the new
+      *> interest entry -- since the entry has not been posted by
+      *> TRNPOST yet at the point this statement is printed.
+      *>
+      *> The BALANCE column on each detail line is a running balance
+      *> kept in WS-RUNNING-BAL (3300-PRINT-STATEMENT), starting from
+      *> WS-OPENING-BAL and adding each line's signed amount as it
+      *> prints -- not TRANS-BAL, which TRNPOST never writes back to
+      *> TRAN-FILE and so cannot be trusted (same defect as TRIALBAL's
+      *> reconciliation report). A reversal's sign is resolved the same
+      *> way TRNPOST posts it -- a reversal of a debit (withdrawal/fee)
+      *> credits, a reversal of a credit debits -- via a TRANS-NO ->
+      *> TRANS-TYPE lookup table built as the whole of TRAN-FILE is read
+      *> (2050-RECORD-TYPE-LOOKUP / 2150-RESOLVE-REVERSAL-DIRECTION), the
+      *> same pattern TRNPOST uses, so a reversal can resolve against an
+      *> original outside the current statement period.
+      *>
+      *> Accounts that are not OPEN (dormant/frozen/closed), carry no
+      *> ACT-INT-RATE, or have a balance at or below zero still get a
+      *> statement but accrue no interest for the period.
+      *> ---------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTACCR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACT-FILE ASSIGN TO "ACCTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACT-NO.
+
+           SELECT TRAN-FILE ASSIGN TO "TRANFILE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT STATEMENT-RPT ASSIGN TO "INTACCR.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "ACCT02.COB".
+
+       COPY "TRAN02.COB".
+
+       FD  STATEMENT-RPT
+           LABEL RECORDS STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  STATEMENT-LINE                        PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCHES.
+           05  WS-ACT-EOF                     PIC X VALUE "N".
+               88  ACT-EOF                     VALUE "Y".
+           05  WS-TRAN-EOF                    PIC X VALUE "N".
+               88  TRAN-EOF                    VALUE "Y".
+
+       01  WS-TRAN-STATUS                     PIC XX VALUE SPACES.
+
+       01  WS-RUN-DATE                        PIC X(10).
+       01  WS-RUN-DATE-NUM                    PIC 9(8).
+       01  WS-RUN-DATE-YY                     PIC 9(4).
+       01  WS-RUN-DATE-MM                     PIC 9(2).
+       01  WS-RUN-DATE-DD                     PIC 9(2).
+       01  WS-RUN-YYYYMM                      PIC 9(6).
+
+       01  WS-NEXT-TRANS-NO                   PIC 9(5) VALUE ZERO.
+
+      *> Every TRAN-FILE entry seen for the current calendar month,
+      *> built from one pass over TRAN-FILE before accounts are read.
+      *> Sized the same as TRNPOST's type-lookup table for the same
+      *> reason -- a 100,000-record run is this shop's own stated
+      *> checkpoint/restart scenario (req 007).
+       01  WS-PERIOD-TABLE.
+           05  WS-PT-ENTRY OCCURS 150000 TIMES
+                   INDEXED BY WS-PT-IX.
+               10  WS-PT-ACT-NO                PIC 9(5) VALUE ZERO.
+               10  WS-PT-DATE                  PIC X(10) VALUE SPACES.
+               10  WS-PT-TYPE                  PIC X VALUE SPACE.
+               10  WS-PT-AMT                   PIC 9(8)V99 VALUE ZERO.
+               10  WS-PT-SIGNED-AMT            PIC S9(9)V99 VALUE ZERO.
+       01  WS-PERIOD-COUNT                    PIC 9(7) VALUE ZERO.
+
+      *> TRANS-NO -> TRANS-TYPE lookup, built as the whole of TRAN-FILE
+      *> is read (2050-RECORD-TYPE-LOOKUP), so a reversal in the current
+      *> period can resolve the sign of an original outside it. Mirrors
+      *> TRNPOST's WS-TYPE-TABLE; indexed by WS-TRAN-COUNT, the row's
+      *> position in the file, so it is sized the same as that table.
+       01  WS-TYPE-TABLE.
+           05  WS-TY-ENTRY OCCURS 150000 TIMES
+                   INDEXED BY WS-TY-IX.
+               10  WS-TY-TRANS-NO              PIC 9(5) VALUE ZERO.
+               10  WS-TY-TRANS-TYPE            PIC X VALUE SPACE.
+
+       01  WS-ORIG-FOUND-SW                   PIC X VALUE "N".
+           88  WS-ORIG-FOUND                   VALUE "Y".
+       01  WS-ORIG-TYPE                       PIC X VALUE SPACE.
+
+       01  WS-DEBIT-SW                        PIC X VALUE "N".
+           88  WS-IS-DEBIT                     VALUE "Y".
+
+       01  WS-NET-MOVEMENT                    PIC S9(9)V99.
+       01  WS-OPENING-BAL                     PIC S9(9)V99.
+       01  WS-INTEREST-AMT                    PIC S9(9)V99.
+       01  WS-CLOSING-BAL                     PIC S9(9)V99.
+       01  WS-RUNNING-BAL                     PIC S9(9)V99.
+
+       01  WS-TYPE-NAME                       PIC X(12).
+
+       01  WS-COUNTERS.
+           05  WS-ACT-COUNT                   PIC 9(7) VALUE ZERO.
+           05  WS-TRAN-COUNT                  PIC 9(7) VALUE ZERO.
+           05  WS-ACCRUED-COUNT               PIC 9(7) VALUE ZERO.
+
+       01  WS-STMT-HEADING-1.
+           05  FILLER                         PIC X(17) VALUE "ACCOUNT STATEMENT".
+           05  FILLER                         PIC X(10) VALUE SPACES.
+           05  FILLER                         PIC X(9) VALUE "ACT-NO : ".
+           05  WS-H1-ACT-NO                   PIC Z(4)9.
+       01  WS-STMT-HEADING-2.
+           05  FILLER                         PIC X(9) VALUE "PERIOD : ".
+           05  WS-H2-YYYYMM                   PIC 9(6).
+
+       01  WS-OPENING-LINE.
+           05  FILLER                         PIC X(20)
+               VALUE "  OPENING BALANCE : ".
+           05  WS-OL-AMT                      PIC -(8)9.99.
+
+       01  WS-DETAIL-HEADING.
+           05  FILLER                         PIC X(4) VALUE SPACES.
+           05  FILLER                         PIC X(12) VALUE "DATE".
+           05  FILLER                         PIC X(14) VALUE "TYPE".
+           05  FILLER                         PIC X(15) VALUE "AMOUNT".
+           05  FILLER                         PIC X(15) VALUE "BALANCE".
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                         PIC X(4) VALUE SPACES.
+           05  WS-D-DATE                      PIC X(10).
+           05  FILLER                         PIC X(2) VALUE SPACES.
+           05  WS-D-TYPE                      PIC X(12).
+           05  FILLER                         PIC X(2) VALUE SPACES.
+           05  WS-D-AMT                       PIC -(8)9.99.
+           05  FILLER                         PIC X(4) VALUE SPACES.
+           05  WS-D-BAL                       PIC -(8)9.99.
+
+       01  WS-CLOSING-LINE.
+           05  FILLER                         PIC X(20)
+               VALUE "  CLOSING BALANCE : ".
+           05  WS-CL-AMT                      PIC -(8)9.99.
+
+       01  WS-SUMMARY-LINE-1.
+           05  FILLER                         PIC X(25)
+               VALUE "ACCOUNTS READ          : ".
+           05  WS-S-ACT-COUNT                 PIC Z(6)9.
+       01  WS-SUMMARY-LINE-2.
+           05  FILLER                         PIC X(25)
+               VALUE "ACCOUNTS ACCRUED       : ".
+           05  WS-S-ACCRUED-COUNT             PIC Z(6)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-SCAN-TRANSACTIONS
+           PERFORM 3000-PROCESS-ACCOUNTS
+           PERFORM 9000-WRAP-UP
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE-NUM FROM DATE YYYYMMDD
+           DIVIDE WS-RUN-DATE-NUM BY 10000 GIVING WS-RUN-DATE-YY
+           COMPUTE WS-RUN-DATE-MM =
+               FUNCTION MOD (WS-RUN-DATE-NUM / 100, 100)
+           COMPUTE WS-RUN-DATE-DD =
+               FUNCTION MOD (WS-RUN-DATE-NUM, 100)
+           STRING WS-RUN-DATE-YY   DELIMITED BY SIZE
+                  "-"              DELIMITED BY SIZE
+                  WS-RUN-DATE-MM   DELIMITED BY SIZE
+                  "-"              DELIMITED BY SIZE
+                  WS-RUN-DATE-DD   DELIMITED BY SIZE
+                  INTO WS-RUN-DATE
+           DIVIDE WS-RUN-DATE-NUM BY 100 GIVING WS-RUN-YYYYMM
+           OPEN OUTPUT STATEMENT-RPT.
+
+       2000-SCAN-TRANSACTIONS.
+           OPEN INPUT TRAN-FILE
+           PERFORM UNTIL TRAN-EOF
+               READ TRAN-FILE
+                   AT END
+                       SET TRAN-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-TRAN-COUNT
+                       IF TRANS-NO > WS-NEXT-TRANS-NO
+                           MOVE TRANS-NO TO WS-NEXT-TRANS-NO
+                       END-IF
+                       PERFORM 2050-RECORD-TYPE-LOOKUP
+                       PERFORM 2100-ACCUMULATE-IF-IN-MONTH
+               END-READ
+           END-PERFORM
+           CLOSE TRAN-FILE
+           ADD 1 TO WS-NEXT-TRANS-NO.
+
+       2050-RECORD-TYPE-LOOKUP.
+           SET WS-TY-IX TO WS-TRAN-COUNT
+           MOVE TRANS-NO TO WS-TY-TRANS-NO (WS-TY-IX)
+           MOVE TRANS-TYPE TO WS-TY-TRANS-TYPE (WS-TY-IX).
+
+       2100-ACCUMULATE-IF-IN-MONTH.
+           IF TRANS-DATE(1:4) = WS-RUN-YYYYMM(1:4)
+               AND TRANS-DATE(6:2) = WS-RUN-YYYYMM(5:2)
+               ADD 1 TO WS-PERIOD-COUNT
+               MOVE TRANS-ACT-NO TO WS-PT-ACT-NO (WS-PERIOD-COUNT)
+               MOVE TRANS-DATE   TO WS-PT-DATE (WS-PERIOD-COUNT)
+               MOVE TRANS-TYPE   TO WS-PT-TYPE (WS-PERIOD-COUNT)
+               MOVE TRANS-AMT    TO WS-PT-AMT (WS-PERIOD-COUNT)
+               MOVE "N" TO WS-DEBIT-SW
+               IF TRANS-TYPE-WITHDRAWAL OR TRANS-TYPE-FEE
+                   SET WS-IS-DEBIT TO TRUE
+               END-IF
+               IF TRANS-TYPE-REVERSAL
+                   PERFORM 2150-RESOLVE-REVERSAL-DIRECTION
+                   IF WS-ORIG-FOUND
+                       IF WS-ORIG-TYPE = "W" OR WS-ORIG-TYPE = "F"
+                           MOVE "N" TO WS-DEBIT-SW
+                       ELSE
+                           SET WS-IS-DEBIT TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+               IF WS-IS-DEBIT
+                   COMPUTE WS-PT-SIGNED-AMT (WS-PERIOD-COUNT) =
+                       0 - TRANS-AMT
+               ELSE
+                   MOVE TRANS-AMT TO WS-PT-SIGNED-AMT (WS-PERIOD-COUNT)
+               END-IF
+           END-IF.
+
+      *> Linear-searches the type table (built as the whole of TRAN-FILE
+      *> is read, so an original outside the current statement period is
+      *> still found) for REF-TRANS-NO. Uses its own index/switch
+      *> (WS-TY-IX / WS-ORIG-FOUND-SW) so it never collides with the
+      *> WS-PT-IX period-table scans elsewhere in this program. An
+      *> original that cannot be resolved is treated as a credit, the
+      *> same default the original (pre-fix) code gave every reversal.
+       2150-RESOLVE-REVERSAL-DIRECTION.
+           MOVE "N" TO WS-ORIG-FOUND-SW
+           MOVE SPACE TO WS-ORIG-TYPE
+           PERFORM VARYING WS-TY-IX FROM 1 BY 1
+                   UNTIL WS-TY-IX > WS-TRAN-COUNT
+               IF WS-TY-TRANS-NO (WS-TY-IX) = REF-TRANS-NO
+                   MOVE WS-TY-TRANS-TYPE (WS-TY-IX) TO WS-ORIG-TYPE
+                   SET WS-ORIG-FOUND TO TRUE
+                   SET WS-TY-IX TO WS-TRAN-COUNT
+               END-IF
+           END-PERFORM.
+
+       3000-PROCESS-ACCOUNTS.
+           OPEN INPUT ACT-FILE
+           IF WS-TRAN-COUNT > 0
+               OPEN EXTEND TRAN-FILE
+           ELSE
+               OPEN OUTPUT TRAN-FILE
+           END-IF
+           IF WS-TRAN-STATUS = "35"
+               OPEN OUTPUT TRAN-FILE
+           END-IF
+           PERFORM UNTIL ACT-EOF
+               READ ACT-FILE
+                   AT END
+                       SET ACT-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-ACT-COUNT
+                       PERFORM 3100-PROCESS-ACCOUNT
+               END-READ
+           END-PERFORM
+           CLOSE ACT-FILE
+           CLOSE TRAN-FILE.
+
+       3100-PROCESS-ACCOUNT.
+           PERFORM 3110-COMPUTE-NET-MOVEMENT
+           COMPUTE WS-OPENING-BAL = ACT-BAL IN ACT-REC - WS-NET-MOVEMENT
+           PERFORM 3120-COMPUTE-INTEREST
+           COMPUTE WS-CLOSING-BAL = ACT-BAL IN ACT-REC + WS-INTEREST-AMT
+           IF WS-INTEREST-AMT > 0
+               PERFORM 3200-WRITE-INTEREST-TRANSACTION
+               ADD 1 TO WS-ACCRUED-COUNT
+           END-IF
+           PERFORM 3300-PRINT-STATEMENT.
+
+       3110-COMPUTE-NET-MOVEMENT.
+           MOVE ZERO TO WS-NET-MOVEMENT
+           PERFORM VARYING WS-PT-IX FROM 1 BY 1
+                   UNTIL WS-PT-IX > WS-PERIOD-COUNT
+               IF WS-PT-ACT-NO (WS-PT-IX) = ACT-NO IN ACT-REC
+                   ADD WS-PT-SIGNED-AMT (WS-PT-IX) TO WS-NET-MOVEMENT
+               END-IF
+           END-PERFORM.
+
+       3120-COMPUTE-INTEREST.
+           MOVE ZERO TO WS-INTEREST-AMT
+           IF ACT-STAT-OPEN
+               AND ACT-BAL IN ACT-REC > ZERO
+               AND ACT-INT-RATE IN ACT-REC > ZERO
+               COMPUTE WS-INTEREST-AMT ROUNDED =
+                   ACT-BAL IN ACT-REC * ACT-INT-RATE IN ACT-REC
+           END-IF.
+
+       3200-WRITE-INTEREST-TRANSACTION.
+           MOVE SPACES TO TRAN-REC
+           MOVE WS-NEXT-TRANS-NO TO TRANS-NO
+           MOVE WS-RUN-DATE TO TRANS-DATE
+           MOVE WS-INTEREST-AMT TO TRANS-AMT
+           MOVE WS-CLOSING-BAL TO TRANS-BAL
+           SET TRANS-TYPE-INTEREST TO TRUE
+           MOVE ACT-NO IN ACT-REC TO TRANS-ACT-NO
+           MOVE ZERO TO REF-TRANS-NO
+           WRITE TRAN-REC
+           ADD 1 TO WS-NEXT-TRANS-NO.
+
+       3300-PRINT-STATEMENT.
+           MOVE ACT-NO IN ACT-REC TO WS-H1-ACT-NO
+           MOVE WS-STMT-HEADING-1 TO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           MOVE WS-RUN-YYYYMM TO WS-H2-YYYYMM
+           MOVE WS-STMT-HEADING-2 TO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           MOVE WS-OPENING-BAL TO WS-OL-AMT
+           MOVE WS-OPENING-LINE TO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           MOVE WS-DETAIL-HEADING TO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           MOVE WS-OPENING-BAL TO WS-RUNNING-BAL
+           PERFORM VARYING WS-PT-IX FROM 1 BY 1
+                   UNTIL WS-PT-IX > WS-PERIOD-COUNT
+               IF WS-PT-ACT-NO (WS-PT-IX) = ACT-NO IN ACT-REC
+                   PERFORM 3310-PRINT-DETAIL-LINE
+               END-IF
+           END-PERFORM
+           IF WS-INTEREST-AMT > 0
+               PERFORM 3320-PRINT-INTEREST-LINE
+           END-IF
+           MOVE WS-CLOSING-BAL TO WS-CL-AMT
+           MOVE WS-CLOSING-LINE TO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           MOVE SPACES TO STATEMENT-LINE
+           WRITE STATEMENT-LINE.
+
+       3310-PRINT-DETAIL-LINE.
+           PERFORM 3210-SET-TYPE-NAME
+           ADD WS-PT-SIGNED-AMT (WS-PT-IX) TO WS-RUNNING-BAL
+           MOVE WS-PT-DATE (WS-PT-IX) TO WS-D-DATE
+           MOVE WS-TYPE-NAME TO WS-D-TYPE
+           MOVE WS-PT-AMT (WS-PT-IX) TO WS-D-AMT
+           MOVE WS-RUNNING-BAL TO WS-D-BAL
+           MOVE WS-DETAIL-LINE TO STATEMENT-LINE
+           WRITE STATEMENT-LINE.
+
+       3210-SET-TYPE-NAME.
+           EVALUATE WS-PT-TYPE (WS-PT-IX)
+               WHEN "D" MOVE "DEPOSIT"    TO WS-TYPE-NAME
+               WHEN "W" MOVE "WITHDRAWAL" TO WS-TYPE-NAME
+               WHEN "F" MOVE "FEE"        TO WS-TYPE-NAME
+               WHEN "I" MOVE "INTEREST"   TO WS-TYPE-NAME
+               WHEN "R" MOVE "REVERSAL"   TO WS-TYPE-NAME
+               WHEN OTHER MOVE "UNKNOWN"  TO WS-TYPE-NAME
+           END-EVALUATE.
+
+       3320-PRINT-INTEREST-LINE.
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE WS-RUN-DATE TO WS-D-DATE
+           MOVE "INTEREST" TO WS-D-TYPE
+           MOVE WS-INTEREST-AMT TO WS-D-AMT
+           MOVE WS-CLOSING-BAL TO WS-D-BAL
+           MOVE WS-DETAIL-LINE TO STATEMENT-LINE
+           WRITE STATEMENT-LINE.
+
+       9000-WRAP-UP.
+           MOVE WS-ACT-COUNT TO WS-S-ACT-COUNT
+           MOVE WS-SUMMARY-LINE-1 TO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           MOVE WS-ACCRUED-COUNT TO WS-S-ACCRUED-COUNT
+           MOVE WS-SUMMARY-LINE-2 TO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           CLOSE STATEMENT-RPT
+           DISPLAY "INTACCR: ACCOUNTS READ   : " WS-ACT-COUNT
+           DISPLAY "INTACCR: ACCOUNTS ACCRUED: " WS-ACCRUED-COUNT.
