@@ -0,0 +1,11 @@
+FD ACT-STAT-HIST
+             LABEL RECORDS STANDARD
+             BLOCK CONTAINS 0 RECORDS
+             RECORD CONTAINS 80 CHARACTERS.
+       01 ACT-STAT-HIST-REC.
+           05  ASH-ACT-NO         PIC     9(5).
+           05  ASH-OLD-STATUS     PIC     A(1).
+           05  ASH-NEW-STATUS     PIC     A(1).
+           05  ASH-REASON-CODE    PIC     X(2).
+           05  ASH-EFF-DATE       PIC     X(10).
+           05  FILLER             PIC     X(61).
