@@ -0,0 +1,15 @@
+FD CUST-FILE
+             LABEL RECORDS STANDARD
+             BLOCK CONTAINS 0 RECORDS
+             RECORD CONTAINS 160 CHARACTERS.
+       01 CUST-REC.
+           05  CUST-NO         PIC     9(5).
+           05  CUST-NAME       PIC     X(25).
+           05  CUST-ADDR-LINE1 PIC     X(25).
+           05  CUST-ADDR-LINE2 PIC     X(25).
+           05  CUST-CITY       PIC     X(15).
+           05  CUST-STATE      PIC     X(2).
+           05  CUST-ZIP        PIC     X(9).
+           05  CUST-PHONE      PIC     X(12).
+           05  CUST-TAX-ID     PIC     X(11).
+           05  FILLER          PIC     X(31).
