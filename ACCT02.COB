@@ -6,6 +6,15 @@ FD ACT-FILE
            05  ACT-NO          PIC     9(5).                                    
            05  ACT-CUST-NAME   PIC     X(25).                                   
            05  ACT-OPEN-DATE   PIC     X(10).                                   
-           05  ACT-BAL         PIC     9(8)V99.                                 
-           05  ACT-STATUS      PIC     A(1).                                    
-           05  FILLER          PIC     X(29).                                   
+           05  ACT-BAL         PIC     S9(8)V99.
+           05  ACT-STATUS      PIC     A(1).
+               88  ACT-STAT-OPEN        VALUE "O".
+               88  ACT-STAT-DORMANT     VALUE "D".
+               88  ACT-STAT-FROZEN      VALUE "F".
+               88  ACT-STAT-CLOSED      VALUE "C".
+               88  ACT-STAT-VALID       VALUE "O" "D" "F" "C".
+           05  ACT-STAT-REASON PIC     X(2).
+           05  ACT-CREDIT-LIMIT PIC    9(6)V99.
+           05  ACT-CUST-NO     PIC     9(5).
+           05  ACT-INT-RATE    PIC     9V9(4).
+           05  FILLER          PIC     X(9).
