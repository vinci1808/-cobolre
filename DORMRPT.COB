@@ -0,0 +1,239 @@
+      *> ---------------------------------------------------------------
+      *> DORMRPT - Dormant-account aging report
+      *>
+      *> Scans TRAN-FILE to find the most recent TRANS-DATE per
+      *> TRANS-ACT-NO, then reads ACT-FILE and, for every account, ages
+      *> that last-activity date against the run date to flag accounts
+      *> with no movement in 90, 180, or 365 days. An account with no
+      *> transactions at all in TRAN-FILE is aged off ACT-OPEN-DATE
+      *> instead, since that is the only activity-adjacent date ACT-REC
+      *> carries.
+      *>
+      *> Dates are stored as X(10) "YYYY-MM-DD" throughout this system,
+      *> so aging is done by converting to an integer day count via
+      *> FUNCTION INTEGER-OF-DATE rather than by string comparison,
+      *> which would not give a correct day count.
+      *> ---------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DORMRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACT-FILE ASSIGN TO "ACCTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACT-NO.
+
+           SELECT TRAN-FILE ASSIGN TO "TRANFILE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DORMANT-RPT ASSIGN TO "DORMRPT.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "ACCT02.COB".
+
+       COPY "TRAN02.COB".
+
+       FD  DORMANT-RPT
+           LABEL RECORDS STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  DORMANT-LINE                       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCHES.
+           05  WS-ACT-EOF                     PIC X VALUE "N".
+               88  ACT-EOF                     VALUE "Y".
+           05  WS-TRAN-EOF                    PIC X VALUE "N".
+               88  TRAN-EOF                    VALUE "Y".
+
+       01  WS-RUN-DATE                        PIC X(10).
+       01  WS-RUN-DATE-NUM                    PIC 9(8).
+       01  WS-RUN-DATE-INT                    PIC 9(7).
+
+      *> Last activity date per account, keyed by ACT-NO, built from a
+      *> full pass of TRAN-FILE before ACT-FILE is aged.
+       01  WS-ACTIVITY-TABLE.
+           05  WS-ACTIVITY-ENTRY OCCURS 20000 TIMES
+                   INDEXED BY WS-AC-IX.
+               10  WS-AC-ACT-NO                PIC 9(5) VALUE ZERO.
+               10  WS-AC-LAST-DATE             PIC X(10) VALUE SPACES.
+       01  WS-ACTIVITY-COUNT                  PIC 9(7) VALUE ZERO.
+
+       01  WS-FOUND-SW                        PIC X VALUE "N".
+           88  WS-FOUND                        VALUE "Y".
+
+       01  WS-LAST-ACTIVITY-DATE              PIC X(10).
+       01  WS-LAST-ACTIVITY-INT               PIC 9(7).
+       01  WS-DAYS-SINCE                      PIC S9(7).
+
+       01  WS-DATE-YY                         PIC 9(4).
+       01  WS-DATE-MM                         PIC 9(2).
+       01  WS-DATE-DD                         PIC 9(2).
+       01  WS-DATE-YYYYMMDD                   PIC 9(8).
+
+       01  WS-COUNTERS.
+           05  WS-ACT-COUNT                   PIC 9(7) VALUE ZERO.
+           05  WS-DORMANT-90-COUNT            PIC 9(7) VALUE ZERO.
+           05  WS-DORMANT-180-COUNT           PIC 9(7) VALUE ZERO.
+           05  WS-DORMANT-365-COUNT           PIC 9(7) VALUE ZERO.
+
+       01  WS-HEADING-1.
+           05  FILLER                         PIC X(40)
+               VALUE "DORMANT-ACCOUNT AGING REPORT".
+       01  WS-HEADING-2.
+           05  FILLER                         PIC X(10) VALUE "ACT-NO".
+           05  FILLER                         PIC X(15) VALUE "LAST-ACTIVITY".
+           05  FILLER                         PIC X(12) VALUE "DAYS-IDLE".
+           05  FILLER                         PIC X(15) VALUE "AGING-BUCKET".
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-ACT-NO                    PIC Z(4)9.
+           05  FILLER                         PIC X(5) VALUE SPACES.
+           05  WS-D-LAST-DATE                 PIC X(10).
+           05  FILLER                         PIC X(5) VALUE SPACES.
+           05  WS-D-DAYS                      PIC ZZZZZZ9.
+           05  FILLER                         PIC X(5) VALUE SPACES.
+           05  WS-D-BUCKET                    PIC X(15).
+
+       01  WS-SUMMARY-LINE-90.
+           05  FILLER                         PIC X(30)
+               VALUE "DORMANT 90+ DAYS ACCOUNTS : ".
+           05  WS-S-90                        PIC Z(6)9.
+       01  WS-SUMMARY-LINE-180.
+           05  FILLER                         PIC X(30)
+               VALUE "DORMANT 180+ DAYS ACCOUNTS: ".
+           05  WS-S-180                       PIC Z(6)9.
+       01  WS-SUMMARY-LINE-365.
+           05  FILLER                         PIC X(30)
+               VALUE "DORMANT 365+ DAYS ACCOUNTS: ".
+           05  WS-S-365                       PIC Z(6)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-BUILD-ACTIVITY-TABLE
+           PERFORM 3000-AGE-ACCOUNTS
+           PERFORM 9000-WRAP-UP
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE-NUM FROM DATE YYYYMMDD
+           MOVE WS-RUN-DATE-NUM TO WS-DATE-YYYYMMDD
+           DIVIDE WS-DATE-YYYYMMDD BY 10000 GIVING WS-DATE-YY
+           COMPUTE WS-DATE-MM =
+               FUNCTION MOD (WS-DATE-YYYYMMDD / 100, 100)
+           COMPUTE WS-DATE-DD =
+               FUNCTION MOD (WS-DATE-YYYYMMDD, 100)
+           COMPUTE WS-RUN-DATE-INT =
+               FUNCTION INTEGER-OF-DATE (WS-RUN-DATE-NUM)
+           OPEN OUTPUT DORMANT-RPT
+           MOVE WS-HEADING-1 TO DORMANT-LINE
+           WRITE DORMANT-LINE
+           MOVE WS-HEADING-2 TO DORMANT-LINE
+           WRITE DORMANT-LINE.
+
+       2000-BUILD-ACTIVITY-TABLE.
+           OPEN INPUT TRAN-FILE
+           PERFORM UNTIL TRAN-EOF
+               READ TRAN-FILE
+                   AT END
+                       SET TRAN-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 2100-ACCUMULATE-ACTIVITY
+               END-READ
+           END-PERFORM
+           CLOSE TRAN-FILE.
+
+       2100-ACCUMULATE-ACTIVITY.
+           MOVE "N" TO WS-FOUND-SW
+           PERFORM VARYING WS-AC-IX FROM 1 BY 1
+                   UNTIL WS-AC-IX > WS-ACTIVITY-COUNT
+               IF WS-AC-ACT-NO (WS-AC-IX) = TRANS-ACT-NO
+                   SET WS-FOUND TO TRUE
+                   IF TRANS-DATE > WS-AC-LAST-DATE (WS-AC-IX)
+                       MOVE TRANS-DATE TO WS-AC-LAST-DATE (WS-AC-IX)
+                   END-IF
+                   SET WS-AC-IX TO WS-ACTIVITY-COUNT
+               END-IF
+           END-PERFORM
+           IF NOT WS-FOUND
+               ADD 1 TO WS-ACTIVITY-COUNT
+               MOVE TRANS-ACT-NO TO WS-AC-ACT-NO (WS-ACTIVITY-COUNT)
+               MOVE TRANS-DATE TO WS-AC-LAST-DATE (WS-ACTIVITY-COUNT)
+           END-IF.
+
+       3000-AGE-ACCOUNTS.
+           OPEN INPUT ACT-FILE
+           PERFORM UNTIL ACT-EOF
+               READ ACT-FILE
+                   AT END
+                       SET ACT-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-ACT-COUNT
+                       PERFORM 3100-AGE-ACCOUNT
+               END-READ
+           END-PERFORM
+           CLOSE ACT-FILE.
+
+       3100-AGE-ACCOUNT.
+           MOVE "N" TO WS-FOUND-SW
+           MOVE ACT-OPEN-DATE TO WS-LAST-ACTIVITY-DATE
+           PERFORM VARYING WS-AC-IX FROM 1 BY 1
+                   UNTIL WS-AC-IX > WS-ACTIVITY-COUNT
+               IF WS-AC-ACT-NO (WS-AC-IX) = ACT-NO
+                   MOVE WS-AC-LAST-DATE (WS-AC-IX) TO WS-LAST-ACTIVITY-DATE
+                   SET WS-FOUND TO TRUE
+                   SET WS-AC-IX TO WS-ACTIVITY-COUNT
+               END-IF
+           END-PERFORM
+           PERFORM 3200-COMPUTE-AGE
+           PERFORM 3300-CLASSIFY-AND-REPORT.
+
+       3200-COMPUTE-AGE.
+           MOVE WS-LAST-ACTIVITY-DATE(1:4)  TO WS-DATE-YY
+           MOVE WS-LAST-ACTIVITY-DATE(6:2)  TO WS-DATE-MM
+           MOVE WS-LAST-ACTIVITY-DATE(9:2)  TO WS-DATE-DD
+           COMPUTE WS-DATE-YYYYMMDD =
+               (WS-DATE-YY * 10000) + (WS-DATE-MM * 100) + WS-DATE-DD
+           COMPUTE WS-LAST-ACTIVITY-INT =
+               FUNCTION INTEGER-OF-DATE (WS-DATE-YYYYMMDD)
+           COMPUTE WS-DAYS-SINCE = WS-RUN-DATE-INT - WS-LAST-ACTIVITY-INT.
+
+       3300-CLASSIFY-AND-REPORT.
+           MOVE SPACES TO WS-D-BUCKET
+           IF WS-DAYS-SINCE >= 365
+               ADD 1 TO WS-DORMANT-365-COUNT
+               MOVE "365+ DAYS" TO WS-D-BUCKET
+           ELSE
+               IF WS-DAYS-SINCE >= 180
+                   ADD 1 TO WS-DORMANT-180-COUNT
+                   MOVE "180-364 DAYS" TO WS-D-BUCKET
+               ELSE
+                   IF WS-DAYS-SINCE >= 90
+                       ADD 1 TO WS-DORMANT-90-COUNT
+                       MOVE "90-179 DAYS" TO WS-D-BUCKET
+                   END-IF
+               END-IF
+           END-IF
+           IF WS-DAYS-SINCE >= 90
+               MOVE ACT-NO TO WS-D-ACT-NO
+               MOVE WS-LAST-ACTIVITY-DATE TO WS-D-LAST-DATE
+               MOVE WS-DAYS-SINCE TO WS-D-DAYS
+               MOVE WS-DETAIL-LINE TO DORMANT-LINE
+               WRITE DORMANT-LINE
+           END-IF.
+
+       9000-WRAP-UP.
+           MOVE WS-DORMANT-90-COUNT TO WS-S-90
+           MOVE WS-SUMMARY-LINE-90 TO DORMANT-LINE
+           WRITE DORMANT-LINE
+           MOVE WS-DORMANT-180-COUNT TO WS-S-180
+           MOVE WS-SUMMARY-LINE-180 TO DORMANT-LINE
+           WRITE DORMANT-LINE
+           MOVE WS-DORMANT-365-COUNT TO WS-S-365
+           MOVE WS-SUMMARY-LINE-365 TO DORMANT-LINE
+           WRITE DORMANT-LINE
+           CLOSE DORMANT-RPT.
